@@ -0,0 +1,36 @@
+//EAD71917 JOB (ACCT),'LISTA FUNCIONARIOS',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         RESTART=STEP010,NOTIFY=&SYSUID
+//*********************************************************
+//* EAD71917 - LISTAGEM DE FUNCIONARIOS (BATCH, RESTARTAVEL) *
+//* REQ006  - FILTRO OPCIONAL POR DEPTOFUN E FAIXA SALARIAL  *
+//* REQ007  - CHECKPOINT/RESTART VIA DD RESTART              *
+//*********************************************************
+//STEP010  EXEC PGM=EAD71917
+//STEPLIB  DD DSN=EAD719.LOADLIB,DISP=SHR
+//*
+//* SYSIN: WK-FILTRO-ACCEPT LAYOUT - DEPTOFUN(3) SALMIN(8) SALMAX(8)
+//* DEIXAR EM BRANCO PARA LISTAR TODOS OS FUNCIONARIOS ATIVOS
+//*
+//SYSIN    DD *
+   0000000000000000
+/*
+//*
+//* RELATORIO PERSISTIDO EM DATASET (NAO EM SYSOUT EFEMERO) PARA
+//* PERMITIR CONSULTA/AUDITORIA APOS O TERMINO DO JOB
+//*
+//SYSOUT   DD DSN=EAD719.EAD71917.RELATORIO,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//*
+//* ARQUIVO DE RESTART/CHECKPOINT (REQ007) - GUARDA O ULTIMO
+//* CODFUN PROCESSADO COM SUCESSO; DISP=MOD PRESERVA O CONTEUDO
+//* CASO O JOB TERMINE ANORMALMENTE E SEJA REINICIADO NO STEP010
+//*
+//RESTART  DD DSN=EAD719.EAD71917.RESTART,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=4,BLKSIZE=0)
+//CEEDUMP  DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
