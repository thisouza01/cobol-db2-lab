@@ -0,0 +1,228 @@
+000001        IDENTIFICATION DIVISION.
+000002        PROGRAM-ID.    EAD71920.
+000003        AUTHOR.        THIAGO.
+000004       *********************************************************
+000005       * RELATORIO DE QUADRO DE FUNCIONARIOS - ATIVOS/DESLIGADOS *
+000006       *********************************************************
+000007       *
+000008        ENVIRONMENT DIVISION.
+000009        CONFIGURATION SECTION.
+000010        SPECIAL-NAMES.
+000011            DECIMAL-POINT IS COMMA.
+000012        INPUT-OUTPUT SECTION.
+000013        FILE-CONTROL.
+000014            SELECT RELQUADRO-FILE ASSIGN TO RELQUADRO
+000015                ORGANIZATION IS SEQUENTIAL.
+000016       *
+000017        DATA DIVISION.
+000018        FILE SECTION.
+000019        FD  RELQUADRO-FILE
+000020            RECORDING MODE IS F.
+000021        01  RELQUADRO-REC               PIC X(80).
+000022        WORKING-STORAGE SECTION.
+000023            EXEC SQL
+000024                INCLUDE BOOKFUNC
+000025            END-EXEC.
+000026            EXEC SQL
+000027                INCLUDE SQLCA
+000028            END-EXEC.
+000029            EXEC SQL
+000030                DECLARE ATIVOSTEMP CURSOR FOR
+000031                    SELECT * FROM EAD719.FUNCIONARIOS
+000032                    WHERE STATUSFUN = 'A'
+000033                      AND DT-DEMISSAOFUN = SPACES
+000034                    ORDER BY CODFUN
+000035            END-EXEC.
+000036            EXEC SQL
+000037                DECLARE DESLIGTEMP CURSOR FOR
+000038                    SELECT * FROM EAD719.FUNCIONARIOS
+000039                    WHERE STATUSFUN = 'A'
+000040                      AND DT-DEMISSAOFUN NOT = SPACES
+000041                    ORDER BY CODFUN
+000042            END-EXEC.
+000043        77  WK-INDICATOR-EMAIL      PIC S9(04) COMP VALUE ZEROS.
+000044        77  WK-SQLCODE-EDIT         PIC -999        VALUE ZEROS.
+000045        77  WK-QTD-ATIVOS           PIC 9(05)       VALUE ZEROS.
+000046        77  WK-QTD-DESLIGADOS       PIC 9(05)       VALUE ZEROS.
+000047        77  WK-QTD-EDIT             PIC ZZ.ZZ9      VALUE ZEROS.
+000048       *
+000049        PROCEDURE DIVISION.
+000050        000-PRINCIPAL SECTION.
+000051        001-PRINCIPAL.
+000052            PERFORM 101-INICIAR.
+000053            PERFORM 201-PROCESSA-ATIVOS.
+000054            PERFORM 221-PROCESSA-DESLIGADOS.
+000055            PERFORM 901-FINALIZAR.
+000056            STOP RUN.
+000057       *******************************************************
+000058        100-INICIAR SECTION.
+000059        101-INICIAR.
+000060            OPEN OUTPUT RELQUADRO-FILE.
+000061            MOVE SPACES TO RELQUADRO-REC.
+000062            STRING 'EAD719 - QUADRO DE FUNCIONARIOS (ATIVOS/DESLIGADOS)'
+000063                DELIMITED BY SIZE INTO RELQUADRO-REC
+000064            END-STRING.
+000065            WRITE RELQUADRO-REC.
+000066       *******************************************************
+000067        200-PROCESSA-ATIVOS SECTION.
+000068        201-PROCESSA-ATIVOS.
+000069            MOVE SPACES TO RELQUADRO-REC.
+000070            WRITE RELQUADRO-REC.
+000071            MOVE SPACES TO RELQUADRO-REC.
+000072            STRING '--- ATIVOS ---'
+000073                DELIMITED BY SIZE INTO RELQUADRO-REC
+000074            END-STRING.
+000075            WRITE RELQUADRO-REC.
+000076            EXEC SQL
+000077                OPEN ATIVOSTEMP
+000078            END-EXEC.
+000079            EVALUATE SQLCODE
+000080                WHEN 0
+000081                    PERFORM 301-LER-ATIVOSTEMP
+000082                    PERFORM UNTIL SQLCODE = 100
+000083                        PERFORM 401-IMPRIME-DETALHE
+000084                        ADD 1 TO WK-QTD-ATIVOS
+000085                        PERFORM 301-LER-ATIVOSTEMP
+000086                    END-PERFORM
+000087                WHEN 100
+000088                    CONTINUE
+000089                WHEN OTHER
+000090                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000091                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000092                            ' NO COMANDO OPEN CURSOR'
+000093                    MOVE 12 TO RETURN-CODE
+000094                    STOP RUN
+000095            END-EVALUATE.
+000096            EXEC SQL
+000097                CLOSE ATIVOSTEMP
+000098            END-EXEC.
+000099       *******************************************************
+000100        300-LER-ATIVOSTEMP SECTION.
+000101        301-LER-ATIVOSTEMP.
+000102            MOVE SPACES TO DB2-NOMEFUN-TEXT.
+000103            MOVE SPACES TO DB2-EMAILFUN-TEXT.
+000104            EXEC SQL
+000105                FETCH ATIVOSTEMP
+000106                  INTO :DB2-CODFUN,
+000107                       :DB2-NOMEFUN,
+000108                       :DB2-SALARIOFUN,
+000109                       :DB2-DEPTOFUN,
+000110                       :DB2-ADMISSFUN,
+000111                       :DB2-NASCFUN,
+000112                       :DB2-IDADEFUN,
+000113                       :DB2-STATUSFUN,
+000114                       :DB2-DT-EXCLUSAO,
+000115                       :DB2-DT-DEMISSAOFUN,
+000116                       :DB2-EMAILFUN INDICATOR :WK-INDICATOR-EMAIL,
+000117                       :DB2-TS-ULT-ALTERACAO
+000118            END-EXEC.
+000119            IF WK-INDICATOR-EMAIL = -1
+000120                MOVE '-------------------' TO DB2-EMAILFUN
+000121            END-IF.
+000122            EVALUATE SQLCODE
+000123                WHEN 0
+000124                    CONTINUE
+000125                WHEN 100
+000126                    CONTINUE
+000127                WHEN OTHER
+000128                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000129                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000130                            ' NO COMANDO FETCH'
+000131                    MOVE 12 TO RETURN-CODE
+000132                    STOP RUN
+000133            END-EVALUATE.
+000134       *******************************************************
+000135        220-PROCESSA-DESLIGADOS SECTION.
+000136        221-PROCESSA-DESLIGADOS.
+000137            MOVE SPACES TO RELQUADRO-REC.
+000138            WRITE RELQUADRO-REC.
+000139            MOVE SPACES TO RELQUADRO-REC.
+000140            STRING '--- DESLIGADOS ---'
+000141                DELIMITED BY SIZE INTO RELQUADRO-REC
+000142            END-STRING.
+000143            WRITE RELQUADRO-REC.
+000144            EXEC SQL
+000145                OPEN DESLIGTEMP
+000146            END-EXEC.
+000147            EVALUATE SQLCODE
+000148                WHEN 0
+000149                    PERFORM 321-LER-DESLIGTEMP
+000150                    PERFORM UNTIL SQLCODE = 100
+000151                        PERFORM 401-IMPRIME-DETALHE
+000152                        ADD 1 TO WK-QTD-DESLIGADOS
+000153                        PERFORM 321-LER-DESLIGTEMP
+000154                    END-PERFORM
+000155                WHEN 100
+000156                    CONTINUE
+000157                WHEN OTHER
+000158                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000159                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000160                            ' NO COMANDO OPEN CURSOR'
+000161                    MOVE 12 TO RETURN-CODE
+000162                    STOP RUN
+000163            END-EVALUATE.
+000164            EXEC SQL
+000165                CLOSE DESLIGTEMP
+000166            END-EXEC.
+000167       *******************************************************
+000168        320-LER-DESLIGTEMP SECTION.
+000169        321-LER-DESLIGTEMP.
+000170            MOVE SPACES TO DB2-NOMEFUN-TEXT.
+000171            MOVE SPACES TO DB2-EMAILFUN-TEXT.
+000172            EXEC SQL
+000173                FETCH DESLIGTEMP
+000174                  INTO :DB2-CODFUN,
+000175                       :DB2-NOMEFUN,
+000176                       :DB2-SALARIOFUN,
+000177                       :DB2-DEPTOFUN,
+000178                       :DB2-ADMISSFUN,
+000179                       :DB2-NASCFUN,
+000180                       :DB2-IDADEFUN,
+000181                       :DB2-STATUSFUN,
+000182                       :DB2-DT-EXCLUSAO,
+000183                       :DB2-DT-DEMISSAOFUN,
+000184                       :DB2-EMAILFUN INDICATOR :WK-INDICATOR-EMAIL,
+000185                       :DB2-TS-ULT-ALTERACAO
+000186            END-EXEC.
+000187            IF WK-INDICATOR-EMAIL = -1
+000188                MOVE '-------------------' TO DB2-EMAILFUN
+000189            END-IF.
+000190            EVALUATE SQLCODE
+000191                WHEN 0
+000192                    CONTINUE
+000193                WHEN 100
+000194                    CONTINUE
+000195                WHEN OTHER
+000196                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000197                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000198                            ' NO COMANDO FETCH'
+000199                    MOVE 12 TO RETURN-CODE
+000200                    STOP RUN
+000201            END-EVALUATE.
+000202       *******************************************************
+000203        400-IMPRESSAO SECTION.
+000204        401-IMPRIME-DETALHE.
+000205            MOVE SPACES TO RELQUADRO-REC.
+000206            STRING DB2-CODFUN ' ' DB2-NOMEFUN-TEXT(1:28) ' '
+000207                DB2-DEPTOFUN ' ' DB2-DT-DEMISSAOFUN
+000208                DELIMITED BY SIZE INTO RELQUADRO-REC
+000209            END-STRING.
+000210            WRITE RELQUADRO-REC.
+000211       *******************************************************
+000212        900-FINALIZAR SECTION.
+000213        901-FINALIZAR.
+000214            MOVE SPACES TO RELQUADRO-REC.
+000215            WRITE RELQUADRO-REC.
+000216            MOVE WK-QTD-ATIVOS TO WK-QTD-EDIT.
+000217            MOVE SPACES TO RELQUADRO-REC.
+000218            STRING 'TOTAL DE ATIVOS ..... : ' WK-QTD-EDIT
+000219                DELIMITED BY SIZE INTO RELQUADRO-REC
+000220            END-STRING.
+000221            WRITE RELQUADRO-REC.
+000222            MOVE WK-QTD-DESLIGADOS TO WK-QTD-EDIT.
+000223            MOVE SPACES TO RELQUADRO-REC.
+000224            STRING 'TOTAL DE DESLIGADOS . : ' WK-QTD-EDIT
+000225                DELIMITED BY SIZE INTO RELQUADRO-REC
+000226            END-STRING.
+000227            WRITE RELQUADRO-REC.
+000228            CLOSE RELQUADRO-FILE.
