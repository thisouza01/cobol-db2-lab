@@ -1,107 +1,189 @@
-000001        IDENTIFICATION DIVISION.                                        
-000002        PROGRAM-ID.    EAD71917.                                        
-000003        AUTHOR.        THIAGO.                                          
-000004       ********************************************                     
-000005       *    LER E EXIBIR TODOS FUNCIONARIOS (DB2) *                     
-000006       ********************************************                     
-000007       *                                                                
-000008        ENVIRONMENT DIVISION.                                           
-000009        CONFIGURATION SECTION.                                          
-000010        SPECIAL-NAMES.                                                  
-000011            DECIMAL-POINT IS COMMA.                                     
-000012        INPUT-OUTPUT SECTION.                                           
-000013        FILE-CONTROL.                                                   
-000014       *                                                                
-000015        DATA DIVISION.                                                  
-000016        FILE SECTION.                                                   
-000017        WORKING-STORAGE SECTION.                                        
-000018            EXEC SQL                                                    
-000019                INCLUDE BOOKFUNC                                        
-000020            END-EXEC.                                                   
-000021            EXEC SQL                                                    
-000022                INCLUDE SQLCA                                           
-000023            END-EXEC.                                                   
-000024            EXEC SQL                                                    
-000025                DECLARE FUNCTEMP CURSOR FOR                             
-000026                    SELECT * FROM EAD719.FUNCIONARIOS                   
-000027                    ORDER BY CODFUN                                     
-000028            END-EXEC.                                                   
-000029        77  WK-INDICATOR-EMAIL     PIC S9(04) COMP VALUE ZEROS.          
-000030        77  WK-SALARIO-EDIT        PIC ZZZ.ZZ9,99  VALUE ZEROS.          
-000031        77  WK-SQLCODE-EDIT        PIC -999        VALUE ZEROS.          
-000032        77  WK-ACCEPT-CODFUN       PIC X(04)       VALUE SPACES.         
-000033       *                                                                 
-000034        PROCEDURE DIVISION.                                              
-000035        000-PRINCIPAL SECTION.                                           
-000036        001-PRINCIPAL.                                                   
-000037            PERFORM 101-INICIAR.                                         
-000038            PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.                   
-000039            PERFORM 901-FINALIZAR.                                       
-000040            STOP RUN.                                                    
-000041       *******************************************************           
-000042        100-INICIAR SECTION.                                             
-000043        101-INICIAR.                                                     
-000044            EXEC SQL                                                     
-000045                OPEN FUNCTEMP                                            
-000046            END-EXEC.                                                         
-000047            EVALUATE SQLCODE                                            
-000048                WHEN 0                                                  
-000049                    PERFORM 301-LER-FUNCIONARIOS                        
-000050                WHEN 100                                                
-000051                    DISPLAY 'FIM DA TABELA'                             
-000052                WHEN OTHER                                              
-000053                    MOVE SQLCODE TO WK-SQLCODE-EDIT                     
-000054                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT                    
-000055                            ' NO COMANDO OPEN CURSOR'                   
-000056                    MOVE 12 TO RETURN-CODE                              
-000057                    STOP RUN                                            
-000058            END-EVALUATE.                                               
-000059       *******************************************************          
-000060        200-PROCESSAR SECTION.                                          
-000061        201-PROCESSAR.                                                  
-000062            DISPLAY 'CODIGO      : ' DB2-CODFUN.                        
-000063            DISPLAY 'NOME        : ' DB2-NOMEFUN-TEXT.                  
-000064            MOVE DB2-SALARIOFUN TO WK-SALARIO-EDIT.                     
-000065            DISPLAY 'SALARIO     : ' WK-SALARIO-EDIT.                   
-000066            DISPLAY 'DEPARTAMENTO: ' DB2-DEPTOFUN.                      
-000067            DISPLAY 'ADMISSSAO   : ' DB2-ADMISSFUN.                     
-000068            DISPLAY 'IDADE       : ' DB2-IDADEFUN.                      
-000069            DISPLAY 'EMAIL       : ' DB2-EMAILFUN-TEXT.                 
-000070            DISPLAY '****************************************'.         
-000071            PERFORM 301-LER-FUNCIONARIOS.                               
-000072       *******************************************************          
-000073        300-LER-FUNCIONARIOS SECTION.                                   
-000074        301-LER-FUNCIONARIOS.                                           
-000075            MOVE SPACES TO DB2-NOMEFUN-TEXT.                            
-000076            MOVE SPACES TO DB2-EMAILFUN-TEXT.                           
-000077            EXEC SQL                                                    
-000078                FETCH FUNCTEMP                                          
-000079                  INTO :DB2-CODFUN,                                   
-000080                       :DB2-NOMEFUN,                                  
-000081                       :DB2-SALARIOFUN,                               
-000082                       :DB2-DEPTOFUN,                                 
-000083                       :DB2-ADMISSFUN,                                
-000084                       :DB2-IDADEFUN,                                 
-000085                       :DB2-EMAILFUN INDICATOR :WK-INDICATOR-EMAIL    
-000086            END-EXEC.                                                   
-000087            IF WK-INDICATOR-EMAIL = -1                                  
-000088                MOVE '-------------------' TO DB2-EMAILFUN              
-000089            END-IF.                                                     
-000090            EVALUATE SQLCODE                                            
-000091                WHEN 0                                                  
-000092                    CONTINUE                                            
-000093                WHEN 100                                                
-000094                    DISPLAY 'FIM DA TABELA'                             
-000095                WHEN OTHER                                              
-000096                    MOVE SQLCODE TO WK-SQLCODE-EDIT                     
-000097                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT  
-000098                            ' NO COMANDO FETCH'                         
-000099                    MOVE 12 TO RETURN-CODE                              
-000100                    STOP RUN                                            
-000101            END-EVALUATE.                                               
-000102       *******************************************************          
-000103        900-FINALIZAR SECTION.                                          
-000104        901-FINALIZAR.                                                  
-000105            EXEC SQL                                                    
-000106                CLOSE FUNCTEMP                                          
-000107            END-EXEC.                                                                     
+000001        IDENTIFICATION DIVISION.
+000002        PROGRAM-ID.    EAD71917.
+000003        AUTHOR.        THIAGO.
+000004       ********************************************
+000005       *    LER E EXIBIR TODOS FUNCIONARIOS (DB2) *
+000006       ********************************************
+000007       *
+000008        ENVIRONMENT DIVISION.
+000009        CONFIGURATION SECTION.
+000010        SPECIAL-NAMES.
+000011            DECIMAL-POINT IS COMMA.
+000012        INPUT-OUTPUT SECTION.
+000013        FILE-CONTROL.
+000014            SELECT RESTART-FILE ASSIGN TO RESTART
+000015                ORGANIZATION IS SEQUENTIAL
+000016                FILE STATUS IS WK-FS-RESTART.
+000017       *
+000018        DATA DIVISION.
+000019        FILE SECTION.
+000020        FD  RESTART-FILE
+000021            RECORDING MODE IS F.
+000022        01  RESTART-REC                 PIC X(04).
+000023        WORKING-STORAGE SECTION.
+000024            EXEC SQL
+000025                INCLUDE BOOKFUNC
+000026            END-EXEC.
+000027            EXEC SQL
+000028                INCLUDE SQLCA
+000029            END-EXEC.
+000030        01  WK-FILTRO-ACCEPT.
+000031            05  WK-DEPTOFUN-FILTRO PIC X(03)        VALUE SPACES.
+000032            05  WK-SALMIN-FILTRO   PIC 9(06)V99      VALUE ZEROS.
+000033            05  WK-SALMAX-FILTRO   PIC 9(06)V99      VALUE ZEROS.
+000034        77  WK-FS-RESTART          PIC X(02)       VALUE SPACES.
+000035        77  WK-ULTIMO-CODFUN       PIC X(04)       VALUE SPACES.
+000036        77  WK-INTERVALO-COMMIT    PIC 9(04)       VALUE 0100.
+000037        77  WK-CONTADOR-CHECKPOINT PIC 9(04)       VALUE ZEROS.
+000038            EXEC SQL
+000039                DECLARE FUNCTEMP CURSOR WITH HOLD FOR
+000040                    SELECT * FROM EAD719.FUNCIONARIOS
+000041                    WHERE STATUSFUN = 'A'
+000042                       AND (:WK-DEPTOFUN-FILTRO = SPACES
+000043                            OR DEPTOFUN = :WK-DEPTOFUN-FILTRO)
+000044                       AND (:WK-SALMIN-FILTRO = 0
+000045                            OR SALARIOFUN >= :WK-SALMIN-FILTRO)
+000046                       AND (:WK-SALMAX-FILTRO = 0
+000047                            OR SALARIOFUN <= :WK-SALMAX-FILTRO)
+000048                       AND (:WK-ULTIMO-CODFUN = SPACES
+000049                            OR CODFUN > :WK-ULTIMO-CODFUN)
+000050                    ORDER BY CODFUN
+000051            END-EXEC.
+000052        77  WK-INDICATOR-EMAIL     PIC S9(04) COMP VALUE ZEROS.
+000053        77  WK-SALARIO-EDIT        PIC ZZZ.ZZ9,99  VALUE ZEROS.
+000054        77  WK-SQLCODE-EDIT        PIC -999        VALUE ZEROS.
+000055        77  WK-ACCEPT-CODFUN       PIC X(04)       VALUE SPACES.
+000056        77  WK-IDADE-CALCULADA     PIC 99          VALUE ZEROS.
+000057        01  WK-DATA-ATUAL.
+000058            05  WK-ANO-ATUAL       PIC 9(04).
+000059            05  WK-MES-ATUAL       PIC 9(02).
+000060            05  WK-DIA-ATUAL       PIC 9(02).
+000061        77  WK-ANO-NASC            PIC 9(04)       VALUE ZEROS.
+000062        77  WK-MES-NASC            PIC 9(02)       VALUE ZEROS.
+000063        77  WK-DIA-NASC            PIC 9(02)       VALUE ZEROS.
+000064       *
+000065        PROCEDURE DIVISION.
+000066        000-PRINCIPAL SECTION.
+000067        001-PRINCIPAL.
+000068            PERFORM 101-INICIAR.
+000069            PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+000070            PERFORM 901-FINALIZAR.
+000071            STOP RUN.
+000072       *******************************************************
+000073        100-INICIAR SECTION.
+000074        101-INICIAR.
+000075            OPEN INPUT RESTART-FILE.
+000076            IF WK-FS-RESTART = '00'
+000077                READ RESTART-FILE INTO RESTART-REC
+000078                IF WK-FS-RESTART = '00'
+000079                    MOVE RESTART-REC TO WK-ULTIMO-CODFUN
+000080                END-IF
+000081                CLOSE RESTART-FILE
+000082            END-IF.
+000083            ACCEPT WK-FILTRO-ACCEPT.
+000084            EXEC SQL
+000085                OPEN FUNCTEMP
+000086            END-EXEC.
+000087            EVALUATE SQLCODE
+000088                WHEN 0
+000089                    PERFORM 301-LER-FUNCIONARIOS
+000090                WHEN 100
+000091                    DISPLAY 'FIM DA TABELA'
+000092                WHEN OTHER
+000093                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000094                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000095                            ' NO COMANDO OPEN CURSOR'
+000096                    MOVE 12 TO RETURN-CODE
+000097                    STOP RUN
+000098            END-EVALUATE.
+000099       *******************************************************
+000100        200-PROCESSAR SECTION.
+000101        201-PROCESSAR.
+000102            DISPLAY 'CODIGO      : ' DB2-CODFUN.
+000103            DISPLAY 'NOME        : ' DB2-NOMEFUN-TEXT.
+000104            MOVE DB2-SALARIOFUN TO WK-SALARIO-EDIT.
+000105            DISPLAY 'SALARIO     : ' WK-SALARIO-EDIT.
+000106            DISPLAY 'DEPARTAMENTO: ' DB2-DEPTOFUN.
+000107            DISPLAY 'ADMISSSAO   : ' DB2-ADMISSFUN.
+000108            DISPLAY 'NASCIMENTO  : ' DB2-NASCFUN.
+000109            PERFORM 351-CALCULA-IDADE.
+000110            DISPLAY 'IDADE       : ' DB2-IDADEFUN.
+000111            DISPLAY 'EMAIL       : ' DB2-EMAILFUN-TEXT.
+000112            DISPLAY '****************************************'.
+000113            MOVE DB2-CODFUN TO WK-ULTIMO-CODFUN.
+000114            ADD 1 TO WK-CONTADOR-CHECKPOINT.
+000115            IF WK-CONTADOR-CHECKPOINT >= WK-INTERVALO-COMMIT
+000116                PERFORM 501-CHECKPOINT
+000117            END-IF.
+000118            PERFORM 301-LER-FUNCIONARIOS.
+000119       *******************************************************
+000120        500-CHECKPOINT SECTION.
+000121        501-CHECKPOINT.
+000122            EXEC SQL
+000123                COMMIT
+000124            END-EXEC.
+000125            OPEN OUTPUT RESTART-FILE.
+000126            MOVE WK-ULTIMO-CODFUN TO RESTART-REC.
+000127            WRITE RESTART-REC.
+000128            CLOSE RESTART-FILE.
+000129            MOVE ZEROS TO WK-CONTADOR-CHECKPOINT.
+000130       *******************************************************
+000131        350-CALCULA-IDADE SECTION.
+000132        351-CALCULA-IDADE.
+000133            MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATA-ATUAL.
+000134            MOVE DB2-NASCFUN(1:4) TO WK-ANO-NASC.
+000135            MOVE DB2-NASCFUN(6:2) TO WK-MES-NASC.
+000136            MOVE DB2-NASCFUN(9:2) TO WK-DIA-NASC.
+000137            COMPUTE WK-IDADE-CALCULADA = WK-ANO-ATUAL - WK-ANO-NASC.
+000138            IF WK-MES-ATUAL < WK-MES-NASC
+000139               OR (WK-MES-ATUAL = WK-MES-NASC AND
+000140                   WK-DIA-ATUAL < WK-DIA-NASC)
+000141               SUBTRACT 1 FROM WK-IDADE-CALCULADA
+000142            END-IF.
+000143            MOVE WK-IDADE-CALCULADA TO DB2-IDADEFUN.
+000144       *******************************************************
+000145        300-LER-FUNCIONARIOS SECTION.
+000146        301-LER-FUNCIONARIOS.
+000147            MOVE SPACES TO DB2-NOMEFUN-TEXT.
+000148            MOVE SPACES TO DB2-EMAILFUN-TEXT.
+000149            EXEC SQL
+000150                FETCH FUNCTEMP
+000151                  INTO :DB2-CODFUN,
+000152                       :DB2-NOMEFUN,
+000153                       :DB2-SALARIOFUN,
+000154                       :DB2-DEPTOFUN,
+000155                       :DB2-ADMISSFUN,
+000156                       :DB2-NASCFUN,
+000157                       :DB2-IDADEFUN,
+000158                       :DB2-STATUSFUN,
+000159                       :DB2-DT-EXCLUSAO,
+000160                       :DB2-DT-DEMISSAOFUN,
+000161                       :DB2-EMAILFUN INDICATOR :WK-INDICATOR-EMAIL,
+000162                       :DB2-TS-ULT-ALTERACAO
+000163            END-EXEC.
+000164            IF WK-INDICATOR-EMAIL = -1
+000165                MOVE '-------------------' TO DB2-EMAILFUN
+000166            END-IF.
+000167            EVALUATE SQLCODE
+000168                WHEN 0
+000169                    CONTINUE
+000170                WHEN 100
+000171                    DISPLAY 'FIM DA TABELA'
+000172                WHEN OTHER
+000173                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000174                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000175                            ' NO COMANDO FETCH'
+000176                    MOVE 12 TO RETURN-CODE
+000177                    STOP RUN
+000178            END-EVALUATE.
+000179       *******************************************************
+000180        900-FINALIZAR SECTION.
+000181        901-FINALIZAR.
+000182            EXEC SQL
+000183                CLOSE FUNCTEMP
+000184            END-EXEC.
+000185            EXEC SQL
+000186                COMMIT
+000187            END-EXEC.
+000188            OPEN OUTPUT RESTART-FILE.
+000189            CLOSE RESTART-FILE.
