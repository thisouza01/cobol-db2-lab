@@ -0,0 +1,178 @@
+000001        IDENTIFICATION DIVISION.
+000002        PROGRAM-ID.    EAD71921.
+000003        AUTHOR.        THIAGO.
+000004       *********************************************************
+000005       * CARGA EM LOTE: ARQUIVO SEQUENCIAL -> EAD719.FUNCIONARIOS *
+000006       *********************************************************
+000007       *
+000008        ENVIRONMENT DIVISION.
+000009        CONFIGURATION SECTION.
+000010        SPECIAL-NAMES.
+000011            DECIMAL-POINT IS COMMA.
+000012        INPUT-OUTPUT SECTION.
+000013        FILE-CONTROL.
+000014            SELECT CARGA-FILE ASSIGN TO SYSIN
+000015                ORGANIZATION IS SEQUENTIAL.
+000016       *
+000017        DATA DIVISION.
+000018        FILE SECTION.
+000019        FD  CARGA-FILE
+000020            RECORDING MODE IS F.
+000021        01  CARGA-REC                   PIC X(80).
+000022        WORKING-STORAGE SECTION.
+000023            EXEC SQL
+000024                INCLUDE BOOKFUNC
+000025            END-EXEC.
+000026            EXEC SQL
+000027                INCLUDE SQLCA
+000028            END-EXEC.
+000029        77  WK-SQLCODE-EDIT           PIC -999        VALUE ZEROS.
+000030        77  WK-EOF-CARGA              PIC X           VALUE 'N'.
+000031        77  WK-RESUMO-EDIT            PIC ZZZZ9       VALUE ZEROS.
+000032        77  WK-INTERVALO-COMMIT       PIC 9(04)       VALUE 0100.
+000033        77  WK-CONTADOR-CHECKPOINT    PIC 9(04)       VALUE ZEROS.
+000034        01  WK-CARGA-REC.
+000035            05 WK-CODFUN-CARGA        PIC X(4)        VALUE SPACES.
+000036            05 WK-NOMEFUN-CARGA       PIC X(30)       VALUE SPACES.
+000037            05 WK-SALARIOFUN-CARGA    PIC 9(6)V99     VALUE ZEROS.
+000038            05 WK-DEPTOFUN-CARGA      PIC X(3)        VALUE SPACES.
+000039            05 WK-ADMISSFUN-CARGA     PIC X(10)       VALUE SPACES.
+000040            05 WK-NASCFUN-CARGA       PIC X(10)       VALUE SPACES.
+000041        77  WK-EMAILFUN-CARGA         PIC X(30)       VALUE SPACES.
+000042        77  WK-QTD-CARGA-OK           PIC 9(05)       VALUE ZEROS.
+000043        77  WK-QTD-CARGA-REJ          PIC 9(05)       VALUE ZEROS.
+000044        01  WK-DATA-ATUAL.
+000045            05  WK-ANO-ATUAL       PIC 9(04).
+000046            05  WK-MES-ATUAL       PIC 9(02).
+000047            05  WK-DIA-ATUAL       PIC 9(02).
+000048        77  WK-ANO-NASC            PIC 9(04)       VALUE ZEROS.
+000049        77  WK-MES-NASC            PIC 9(02)       VALUE ZEROS.
+000050        77  WK-DIA-NASC            PIC 9(02)       VALUE ZEROS.
+000051        77  WK-IDADE-CALCULADA     PIC 99          VALUE ZEROS.
+000052       *
+000053        PROCEDURE DIVISION.
+000054        000-PRINCIPAL SECTION.
+000055        001-PRINCIPAL.
+000056            PERFORM 101-INICIAR.
+000057            PERFORM 201-PROCESSAR UNTIL WK-EOF-CARGA = 'S'.
+000058            PERFORM 901-FINALIZAR.
+000059            STOP RUN.
+000060       *******************************************************
+000061        100-INICIAR SECTION.
+000062        101-INICIAR.
+000063            OPEN INPUT CARGA-FILE.
+000064            PERFORM 301-LER-CARGA.
+000065       *******************************************************
+000066        200-PROCESSAR SECTION.
+000067        201-PROCESSAR.
+000068            MOVE WK-CODFUN-CARGA      TO DB2-CODFUN.
+000069            MOVE WK-NOMEFUN-CARGA     TO DB2-NOMEFUN-TEXT.
+000070            MOVE WK-SALARIOFUN-CARGA  TO DB2-SALARIOFUN.
+000071            MOVE WK-DEPTOFUN-CARGA    TO DB2-DEPTOFUN.
+000072            MOVE WK-ADMISSFUN-CARGA   TO DB2-ADMISSFUN.
+000073            MOVE WK-NASCFUN-CARGA     TO DB2-NASCFUN.
+000074            IF WK-NASCFUN-CARGA = SPACES
+000075               OR WK-NASCFUN-CARGA(1:4) NOT NUMERIC
+000076               OR WK-NASCFUN-CARGA(6:2) NOT NUMERIC
+000077               OR WK-NASCFUN-CARGA(9:2) NOT NUMERIC
+000078                DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+000079                        ' - DATA DE NASCIMENTO INVALIDA!'
+000080                ADD 1 TO WK-QTD-CARGA-REJ
+000081            ELSE
+000082                PERFORM 251-CALCULA-IDADE
+000083                MOVE WK-EMAILFUN-CARGA    TO DB2-EMAILFUN-TEXT
+000084                MOVE 'A'                  TO DB2-STATUSFUN
+000085                MOVE SPACES               TO DB2-DT-EXCLUSAO
+000086                MOVE SPACES               TO DB2-DT-DEMISSAOFUN
+000087                EXEC SQL
+000088                    INSERT INTO EAD719.FUNCIONARIOS
+000089                    VALUES(:DB2-CODFUN,
+000090                           :DB2-NOMEFUN,
+000091                           :DB2-SALARIOFUN,
+000092                           :DB2-DEPTOFUN,
+000093                           :DB2-ADMISSFUN,
+000094                           :DB2-NASCFUN,
+000095                           :DB2-IDADEFUN,
+000096                           :DB2-STATUSFUN,
+000097                           :DB2-DT-EXCLUSAO,
+000098                           :DB2-DT-DEMISSAOFUN,
+000099                           :DB2-EMAILFUN,
+000100                           CURRENT TIMESTAMP)
+000101                END-EXEC
+000102                EVALUATE SQLCODE
+000103                    WHEN 0
+000104                        ADD 1 TO WK-QTD-CARGA-OK
+000105                        ADD 1 TO WK-CONTADOR-CHECKPOINT
+000106                        IF WK-CONTADOR-CHECKPOINT >= WK-INTERVALO-COMMIT
+000107                            PERFORM 501-CHECKPOINT
+000108                        END-IF
+000109                    WHEN -803
+000110                        DISPLAY 'FUNCIONARIO ' DB2-CODFUN ' JA EXISTE!'
+000111                        ADD 1 TO WK-QTD-CARGA-REJ
+000112                    WHEN -530
+000113                        DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+000114                                ' - DEPARTAMENTO ' DB2-DEPTOFUN
+000115                                ' INVALIDO!'
+000116                        ADD 1 TO WK-QTD-CARGA-REJ
+000117                    WHEN OTHER
+000118                        MOVE SQLCODE TO WK-SQLCODE-EDIT
+000119                        DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000120                                ' NO COMANDO INSERT DA CARGA'
+000121                        MOVE 12 TO RETURN-CODE
+000122                        STOP RUN
+000123                END-EVALUATE
+000124            END-IF.
+000125            PERFORM 301-LER-CARGA.
+000126       *******************************************************
+000127        250-CALCULA-IDADE SECTION.
+000128        251-CALCULA-IDADE.
+000129            MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATA-ATUAL.
+000130            MOVE DB2-NASCFUN(1:4) TO WK-ANO-NASC.
+000131            MOVE DB2-NASCFUN(6:2) TO WK-MES-NASC.
+000132            MOVE DB2-NASCFUN(9:2) TO WK-DIA-NASC.
+000133            COMPUTE WK-IDADE-CALCULADA = WK-ANO-ATUAL - WK-ANO-NASC.
+000134            IF WK-MES-ATUAL < WK-MES-NASC
+000135               OR (WK-MES-ATUAL = WK-MES-NASC AND
+000136                   WK-DIA-ATUAL < WK-DIA-NASC)
+000137               SUBTRACT 1 FROM WK-IDADE-CALCULADA
+000138            END-IF.
+000139            MOVE WK-IDADE-CALCULADA TO DB2-IDADEFUN.
+000140       *******************************************************
+000141        300-LER-CARGA SECTION.
+000142        301-LER-CARGA.
+000143            READ CARGA-FILE INTO WK-CARGA-REC
+000144                AT END
+000145                    MOVE 'S' TO WK-EOF-CARGA
+000146            END-READ.
+000147            IF WK-EOF-CARGA NOT = 'S'
+000148                READ CARGA-FILE INTO WK-EMAILFUN-CARGA
+000149                    AT END
+000150                        MOVE 'S' TO WK-EOF-CARGA
+000151                        DISPLAY 'REGISTRO ' WK-CODFUN-CARGA
+000152                                ' SEM LINHA DE EMAIL - REGISTRO'
+000153                                ' DESCARTADO!'
+000154                        ADD 1 TO WK-QTD-CARGA-REJ
+000155                END-READ
+000156            END-IF.
+000157       *******************************************************
+000158        500-CHECKPOINT SECTION.
+000159        501-CHECKPOINT.
+000160            EXEC SQL
+000161                COMMIT
+000162            END-EXEC.
+000163            MOVE ZEROS TO WK-CONTADOR-CHECKPOINT.
+000164       *******************************************************
+000165        900-FINALIZAR SECTION.
+000166        901-FINALIZAR.
+000167            CLOSE CARGA-FILE.
+000168            EXEC SQL
+000169                COMMIT
+000170            END-EXEC.
+000171            DISPLAY '*********************************************'.
+000172            DISPLAY '*   RESUMO DA CARGA EM LOTE EAD71921       *'.
+000173            DISPLAY '*********************************************'.
+000174            MOVE WK-QTD-CARGA-OK  TO WK-RESUMO-EDIT.
+000175            DISPLAY 'REGISTROS CARREGADOS  : ' WK-RESUMO-EDIT.
+000176            MOVE WK-QTD-CARGA-REJ TO WK-RESUMO-EDIT.
+000177            DISPLAY 'REGISTROS REJEITADOS  : ' WK-RESUMO-EDIT.
+000178            DISPLAY '*********************************************'.
