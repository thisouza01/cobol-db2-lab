@@ -1,301 +1,821 @@
-000001        IDENTIFICATION DIVISION.                                        
-000002        PROGRAM-ID.    EAD71918.                                        
-000003        AUTHOR.        THIAGO.                                          
-000004       **************************************************               
-000005       * INCLUSAO, EXCLUSAO E ALTERACAO DE FUNCIONARIOS *               
-000006       **************************************************               
-000007       *                                                                
-000008        ENVIRONMENT DIVISION.                                           
-000009        CONFIGURATION SECTION.                                          
-000010        SPECIAL-NAMES.                                                  
-000011            DECIMAL-POINT IS COMMA.                                     
-000012        INPUT-OUTPUT SECTION.                                           
-000013        FILE-CONTROL.                                                   
-000014       *                                                                
-000015        DATA DIVISION.                                                  
-000016        FILE SECTION.                                                   
-000017        WORKING-STORAGE SECTION.                                        
-000018            EXEC SQL                                                    
-000019                INCLUDE BOOKFUNC                                        
-000020            END-EXEC.                                                   
-000021            EXEC SQL                                                    
-000022                INCLUDE SQLCA                                           
-000023            END-EXEC.                                                   
-000024        77  WK-SALARIO-EDIT           PIC ZZZ.ZZ9,99  VALUE ZEROS.      
-000025        77  WK-SQLCODE-EDIT           PIC -999        VALUE ZEROS.      
-000026        77  WK-POSICAO                PIC 99          VALUE ZEROS.      
-000027        01  WK-ACCEPT.                                                  
-000028            05 WK-FUNCAO-ACCEPT       PIC X           VALUE SPACES.     
-000029            05 WK-CODFUN-ACCEPT       PIC X(4)        VALUE SPACES.     
-000030            05 WK-NOMEFUN-ACCEPT      PIC X(30)       VALUE SPACES.     
-000031            05 WK-SALARIOFUN-ACCEPT   PIC 9(6)V99     VALUE ZEROS.      
-000032            05 WK-DEPTOFUN-ACCEPT     PIC X(3)        VALUE SPACES.     
-000033            05 WK-ADMISSFUN-ACCEPT    PIC X(10)       VALUE SPACES.     
-000034            05 WK-IDADEFUN-ACCEPT     PIC 99          VALUE ZEROS.      
-000035        77  WK-EMAILFUN-ACCEPT     PIC X(30)       VALUE SPACES.         
-000036       *                                                                 
-000037        PROCEDURE DIVISION.                                              
-000038        000-PRINCIPAL SECTION.                                           
-000039        001-PRINCIPAL.                                                   
-000040            PERFORM 101-INICIAR.                                         
-000041            PERFORM 201-PROCESSAR.                                       
-000042            PERFORM 901-FINALIZAR.                                       
-000043            STOP RUN.                                                    
-000044       *******************************************************           
-000045        100-INICIAR SECTION.                                             
-000046        101-INICIAR.                                                     
-000047            ACCEPT WK-ACCEPT FROM SYSIN.                                 
-000048            ACCEPT WK-ACCEPT FROM SYSIN.                                 
-000049            ACCEPT WK-EMAILFUN-ACCEPT FROM SYSIN.                        
-000050       *******************************************************           
-000051        200-PROCESSAR SECTION.                                           
-000052        201-PROCESSAR.                                                   
-000053            EVALUATE WK-FUNCAO-ACCEPT                                    
-000054                WHEN 'I'                                                 
-000055                    PERFORM 202-INCLUSAO                                 
-000056                WHEN 'E'                                                 
-000057                    PERFORM 203-EXCLUSAO                                 
-000058                WHEN 'A'                                                 
-000059                    PERFORM 204-ALTERACAO                                
-000060                WHEN OTHER                                               
-000061                    DISPLAY 'FUNCAO ' WK-FUNCAO-ACCEPT ' INVALIDA!'      
-000062            END-EVALUATE.                                                
-000063       *                                                                 
-000064        202-INCLUSAO.                                                    
-000065            MOVE WK-CODFUN-ACCEPT     TO DB2-CODFUN.                     
-000066            MOVE WK-NOMEFUN-ACCEPT    TO DB2-NOMEFUN-TEXT.               
-000067            PERFORM 205-CONTA-NOMEFUN.                                   
-000068            MOVE WK-SALARIOFUN-ACCEPT TO DB2-SALARIOFUN.                 
-000069            MOVE WK-DEPTOFUN-ACCEPT   TO DB2-DEPTOFUN.                   
-000070            MOVE WK-ADMISSFUN-ACCEPT  TO DB2-ADMISSFUN.                  
-000071            MOVE WK-IDADEFUN-ACCEPT   TO DB2-IDADEFUN.                   
-000072            MOVE WK-EMAILFUN-ACCEPT   TO DB2-EMAILFUN-TEXT.              
-000073            PERFORM 206-CONTA-EMAILFUN.                                  
-000074            EXEC SQL                                                     
-000075                INSERT INTO EAD719.FUNCIONARIOS                          
-000076                VALUES(:DB2-CODFUN,                                      
-000077                       :DB2-NOMEFUN,                                     
-000078                       :DB2-SALARIOFUN,                                  
-000079                       :DB2-DEPTOFUN,                                    
-000080                       :DB2-ADMISSFUN,                                   
-000081                       :DB2-IDADEFUN,                                   
-000082                       :DB2-EMAILFUN)                                   
-000083            END-EXEC.                                                   
-000084            EVALUATE SQLCODE                                            
-000085                WHEN 0                                                  
-000086                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN                   
-000087                            ' FOI INCLUIDO!'                            
-000088                WHEN -803                                               
-000089                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN                   
-000090                            ' JA EXISTE!'                               
-000091                WHEN -530                                               
-000092                    DISPLAY 'DEPARTAMENTO ' DB2-DEPTOFUN                
-000093                            ' NAO EXISTE!'                              
-000094                WHEN OTHER                                              
-000095                    MOVE SQLCODE TO WK-SQLCODE-EDIT                     
-000096                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT                     
-000097                            ' NO COMANDO INSERT'                        
-000098                    MOVE 12 TO RETURN-CODE                              
-000099                    STOP RUN                                            
-000100            END-EVALUATE.                                               
-000101       *                                                                
-000102        203-EXCLUSAO.                                                   
-000103            MOVE WK-CODFUN-ACCEPT     TO DB2-CODFUN.                    
-000104            EXEC SQL                                                    
-000105                DELETE FROM EAD719.FUNCIONARIOS                         
-000106                    WHERE CODFUN = :DB2-CODFUN                          
-000107            END-EXEC.                                                   
-000108            EVALUATE SQLCODE                                            
-000109                WHEN 0                                                  
-000110                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN                   
-000111                            ' FOI EXCLUIDO!'                            
-000112                WHEN 100                                                
-000113                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN                   
-000114                            ' NAO EXISTE!'                              
-000115                WHEN OTHER                                              
-000116                    MOVE SQLCODE TO WK-SQLCODE-EDIT                     
-000117                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT                     
-000118                            ' NO COMANDO DELETE'                        
-000119                    MOVE 12 TO RETURN-CODE                              
-000120                    STOP RUN                                            
-000121            END-EVALUATE.                                               
-000122       *                                                                
-000123        204-ALTERACAO.                                                  
-000124            MOVE WK-CODFUN-ACCEPT     TO DB2-CODFUN.                    
-000125            IF   WK-NOMEFUN-ACCEPT    NOT = SPACES                      
-000126                PERFORM 210-ALTERA-NOME                                 
-000127            END-IF.                                                     
-000128            IF   WK-SALARIOFUN-ACCEPT IS NUMERIC                        
-000129                PERFORM 211-ALTERA-SALARIO                              
-000130            END-IF.                                                     
-000131            IF   WK-DEPTOFUN-ACCEPT   NOT = SPACES                      
-000132                PERFORM 212-ALTERA-DEPARTAMENTO                         
-000133            END-IF.                                                     
-000134            IF   WK-ADMISSFUN-ACCEPT  NOT = SPACES                      
-000135                PERFORM 213-ALTERA-ADMISSAO                             
-000136            END-IF.                                                     
-000137            IF   WK-IDADEFUN-ACCEPT   IS NUMERIC                        
-000138                PERFORM 214-ALTERA-IDADE                                
-000139            END-IF.                                                     
-000140            IF   WK-EMAILFUN-ACCEPT   NOT = SPACES                      
-000141                PERFORM 215-ALTERA-EMAIL                                 
-000142            END-IF.                                                      
-000143       *                                                                 
-000144        205-CONTA-NOMEFUN.                                               
-000145            MOVE 30 TO DB2-NOMEFUN-LEN.                                  
-000146            PERFORM VARYING WK-POSICAO FROM 30 BY -1                     
-000147                    UNTIL DB2-NOMEFUN-TEXT(WK-POSICAO:1) NOT EQUAL SPACES
-000148                SUBTRACT 1 FROM DB2-NOMEFUN-LEN                          
-000149            END-PERFORM.                                                 
-000150       *                                                                 
-000151        206-CONTA-EMAILFUN.                                              
-000152            MOVE 30 TO DB2-EMAILFUN-LEN.                                 
-000153            PERFORM VARYING WK-POSICAO FROM 30 BY -1                     
-000154                   UNTIL DB2-EMAILFUN-TEXT(WK-POSICAO:1) NOT EQUAL SPACES
-000155                SUBTRACT 1 FROM DB2-EMAILFUN-LEN                         
-000156            END-PERFORM.                                                 
-000157       *                                                                 
-000158        210-ALTERA-NOME.                                                 
-000159            MOVE WK-NOMEFUN-ACCEPT    TO DB2-NOMEFUN-TEXT.               
-000160            PERFORM 205-CONTA-NOMEFUN.                                   
-000161            EXEC SQL                                                     
-000162                UPDATE EAD719.FUNCIONARIOS                               
-000163                    SET NOMEFUN = :DB2-NOMEFUN                           
-000164                    WHERE CODFUN = :DB2-CODFUN                           
-000165            END-EXEC.                                                    
-000166            EVALUATE SQLCODE                                             
-000167                WHEN 0                                                   
-000168                    DISPLAY 'NOME DO FUNCIONARIO ' DB2-CODFUN            
-000169                            ' FOI ALTERADO PARA ' DB2-NOMEFUN-TEXT       
-000170                WHEN 100                                                 
-000171                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN                    
-000172                            ' NAO EXISTE!'                               
-000173                WHEN OTHER                                               
-000174                    MOVE SQLCODE TO WK-SQLCODE-EDIT                      
-000175                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT                      
-000176                            ' NO COMANDO UPDATE'                         
-000177                    MOVE 12 TO RETURN-CODE                               
-000178                    STOP RUN                                             
-000179            END-EVALUATE.                                                
-000180       *                                                                 
-000181        211-ALTERA-SALARIO.                                              
-000182            MOVE WK-SALARIOFUN-ACCEPT    TO DB2-SALARIOFUN.              
-000183            EXEC SQL                                                     
-000184                UPDATE EAD719.FUNCIONARIOS                               
-000185                    SET SALARIOFUN = :DB2-SALARIOFUN                     
-000186                    WHERE CODFUN = :DB2-CODFUN                           
-000187            END-EXEC.                                                    
-000188            EVALUATE SQLCODE                                             
-000189                WHEN 0                                                   
-000190                    MOVE WK-SALARIOFUN-ACCEPT TO WK-SALARIO-EDIT         
-000191                    DISPLAY 'SALARIO DO FUNCIONARIO ' DB2-CODFUN         
-000192                            ' FOI ALTERADO PARA ' WK-SALARIO-EDIT        
-000193                WHEN 100                                                 
-000194                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN                    
-000195                            ' NAO EXISTE!'                               
-000196                WHEN OTHER                                               
-000197                    MOVE SQLCODE TO WK-SQLCODE-EDIT                      
-000198                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT                      
-000199                            ' NO COMANDO UPDATE DO SALARIO'              
-000200                    MOVE 12 TO RETURN-CODE                               
-000201                    STOP RUN                                             
-000202            END-EVALUATE.                                                
-000203       *                                                                 
-000204        212-ALTERA-DEPARTAMENTO.                                         
-000205            MOVE WK-DEPTOFUN-ACCEPT TO DB2-DEPTOFUN.                     
-000206            EXEC SQL                                                     
-000207                UPDATE EAD719.FUNCIONARIOS                               
-000208                    SET DEPTOFUN = :DB2-DEPTOFUN                         
-000209                    WHERE CODFUN = :DB2-CODFUN                           
-000210            END-EXEC.                                                    
-000211            EVALUATE SQLCODE                                             
-000212                WHEN 0                                                   
-000213                    DISPLAY 'DEPARTAMENTO DO FUNCIONARIO ' DB2-CODFUN    
-000214                            ' FOI ALTERADO PARA ' DB2-DEPTOFUN           
-000215                WHEN 100                                                 
-000216                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN                   
-000217                            ' NAO EXISTE!'                              
-000218                WHEN -530                                               
-000219                    DISPLAY 'DEPARTAMENTO ' WK-DEPTOFUN-ACCEPT          
-000220                            ' NAO EXISTE!'                              
-000221                WHEN OTHER                                              
-000222                    MOVE SQLCODE TO WK-SQLCODE-EDIT                     
-000223                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT                     
-000224                            ' NO COMANDO UPDATE DO DEPARTAMENTO'        
-000225                    MOVE 12 TO RETURN-CODE                              
-000226                    STOP RUN                                            
-000227            END-EVALUATE.                                               
-000228       *                                                                
-000229        213-ALTERA-ADMISSAO.                                            
-000230            MOVE WK-ADMISSFUN-ACCEPT  TO DB2-ADMISSFUN.                 
-000231            EXEC SQL                                                    
-000232                UPDATE EAD719.FUNCIONARIOS                              
-000233                    SET ADMISSFUN = :DB2-ADMISSFUN                      
-000234                    WHERE CODFUN = :DB2-CODFUN                          
-000235            END-EXEC.                                                   
-000236            EVALUATE SQLCODE                                            
-000237                WHEN 0                                                  
-000238                    DISPLAY 'ADMISSAO DO FUNCIONARIO ' DB2-CODFUN       
-000239                            ' FOI ALTERADO PARA ' DB2-DEPTOFUN          
-000240                WHEN 100                                                
-000241                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN                   
-000242                            ' NAO EXISTE!'                              
-000243                WHEN OTHER                                              
-000244                    MOVE SQLCODE TO WK-SQLCODE-EDIT                     
-000245                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT                     
-000246                            ' NO COMANDO UPDATE DA ADMISSAO'            
-000247                    MOVE 12 TO RETURN-CODE                              
-000248                    STOP RUN                                            
-000249            END-EVALUATE.                                               
-000250       *                                                                
-000251        214-ALTERA-IDADE.                                               
-000252            MOVE WK-IDADEFUN-ACCEPT  TO DB2-IDADEFUN.                   
-000253            EXEC SQL                                                    
-000254                UPDATE EAD719.FUNCIONARIOS                              
-000255                    SET IDADEFUN = :DB2-IDADEFUN                        
-000256                    WHERE CODFUN = :DB2-CODFUN                          
-000257            END-EXEC.                                                   
-000258            EVALUATE SQLCODE                                            
-000259                WHEN 0                                                  
-000260                    DISPLAY 'IDADE DO FUNCIONARIO ' DB2-CODFUN          
-000261                            ' FOI ALTERADO PARA ' DB2-IDADEFUN           
-000262                WHEN 100                                                 
-000263                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN                    
-000264                            ' NAO EXISTE!'                               
-000265                WHEN OTHER                                               
-000266                    MOVE SQLCODE TO WK-SQLCODE-EDIT                      
-000267                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT                      
-000268                            ' NO COMANDO UPDATE DA IDADE'                
-000269                    MOVE 12 TO RETURN-CODE                               
-000270                    STOP RUN                                             
-000271            END-EVALUATE.                                                
-000272       *                                                                 
-000273        215-ALTERA-EMAIL.                                                
-000274            MOVE WK-EMAILFUN-ACCEPT  TO DB2-EMAILFUN.                    
-000275            EXEC SQL                                                     
-000276                UPDATE EAD719.FUNCIONARIOS                              
-000277                    SET EMAILFUN = :DB2-EMAILFUN                        
-000278                    WHERE CODFUN = :DB2-CODFUN                          
-000279            END-EXEC.                                                   
-000280            EVALUATE SQLCODE                                            
-000281                WHEN 0                                                  
-000282                    DISPLAY 'EMAIL DO FUNCIONARIO ' DB2-CODFUN          
-000283                            ' FOI ALTERADO PARA ' DB2-EMAILFUN          
-000284                WHEN 100                                                
-000285                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN                   
-000286                            ' NAO EXISTE!'                              
-000287                WHEN OTHER                                              
-000288                    MOVE SQLCODE TO WK-SQLCODE-EDIT                     
-000289                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT                     
-000290                            ' NO COMANDO UPDATE DA EMAIL'               
-000291                    MOVE 12 TO RETURN-CODE                               
-000292                    STOP RUN                                             
-000293            END-EVALUATE.                                                
-000294       *******************************************************           
-000295        300-LER-FUNCIONARIOS SECTION.                                    
-000296        301-LER-FUNCIONARIOS.                                            
-000297            EXIT.                                                        
-000298       *******************************************************           
-000299        900-FINALIZAR SECTION.                                           
-000300        901-FINALIZAR.                                                   
-000301            EXIT.                                                        
+000001        IDENTIFICATION DIVISION.
+000002        PROGRAM-ID.    EAD71918.
+000003        AUTHOR.        THIAGO.
+000004       **************************************************
+000005       * INCLUSAO, EXCLUSAO E ALTERACAO DE FUNCIONARIOS *
+000006       **************************************************
+000007       *
+000008        ENVIRONMENT DIVISION.
+000009        CONFIGURATION SECTION.
+000010        SPECIAL-NAMES.
+000011            DECIMAL-POINT IS COMMA.
+000012        INPUT-OUTPUT SECTION.
+000013        FILE-CONTROL.
+000014            SELECT TRANSACAO-FILE ASSIGN TO SYSIN
+000015                ORGANIZATION IS SEQUENTIAL.
+000016            SELECT TRANLOG-FILE ASSIGN TO TRANLOG
+000017                ORGANIZATION IS SEQUENTIAL.
+000018       *
+000019        DATA DIVISION.
+000020        FILE SECTION.
+000021        FD  TRANSACAO-FILE
+000022            RECORDING MODE IS F.
+000023        01  TRANSACAO-REC               PIC X(80).
+000024        FD  TRANLOG-FILE
+000025            RECORDING MODE IS F.
+000026        01  TRANLOG-REC.
+000027            05  TRANLOG-CODFUN          PIC X(04).
+000028            05  TRANLOG-OPERACAO        PIC X(01).
+000029            05  TRANLOG-CAMPO           PIC X(15).
+000030            05  TRANLOG-VALOR-ANTIGO    PIC X(30).
+000031            05  TRANLOG-VALOR-NOVO      PIC X(30).
+000032            05  TRANLOG-DATA-HORA       PIC X(21).
+000033            05  TRANLOG-SQLCODE         PIC -999.
+000034        WORKING-STORAGE SECTION.
+000035            EXEC SQL
+000036                INCLUDE BOOKFUNC
+000037            END-EXEC.
+000038            EXEC SQL
+000039                INCLUDE BOOKHIST
+000040            END-EXEC.
+000041            EXEC SQL
+000042                INCLUDE SQLCA
+000043            END-EXEC.
+000044        77  WK-SALARIO-EDIT           PIC ZZZ.ZZ9,99  VALUE ZEROS.
+000045        77  WK-SQLCODE-EDIT           PIC -999        VALUE ZEROS.
+000046        77  WK-POSICAO                PIC 99          VALUE ZEROS.
+000047        77  WK-EOF-SYSIN              PIC X           VALUE 'N'.
+000048        77  WK-INTERVALO-COMMIT       PIC 9(04)       VALUE 0100.
+000049        77  WK-CONTADOR-CHECKPOINT    PIC 9(04)       VALUE ZEROS.
+000050        01  WK-ACCEPT.
+000051            05 WK-FUNCAO-ACCEPT       PIC X           VALUE SPACES.
+000052            05 WK-CODFUN-ACCEPT       PIC X(4)        VALUE SPACES.
+000053            05 WK-NOMEFUN-ACCEPT      PIC X(30)       VALUE SPACES.
+000054            05 WK-SALARIOFUN-ACCEPT   PIC 9(6)V99     VALUE ZEROS.
+000055            05 WK-DEPTOFUN-ACCEPT     PIC X(3)        VALUE SPACES.
+000056            05 WK-ADMISSFUN-ACCEPT    PIC X(10)       VALUE SPACES.
+000057            05 WK-NASCFUN-ACCEPT      PIC X(10)       VALUE SPACES.
+000058        77  WK-EMAILFUN-ACCEPT     PIC X(30)       VALUE SPACES.
+000059        77  WK-IDADE-CALCULADA     PIC 99          VALUE ZEROS.
+000060        01  WK-DATA-ATUAL.
+000061            05  WK-ANO-ATUAL       PIC 9(04).
+000062            05  WK-MES-ATUAL       PIC 9(02).
+000063            05  WK-DIA-ATUAL       PIC 9(02).
+000064        77  WK-ANO-NASC            PIC 9(04)       VALUE ZEROS.
+000065        77  WK-MES-NASC            PIC 9(02)       VALUE ZEROS.
+000066        77  WK-DIA-NASC            PIC 9(02)       VALUE ZEROS.
+000067        77  WK-INCLUSAO-VALIDA     PIC X           VALUE 'S'.
+000068        77  WK-CONTA-DEPTO         PIC S9(04) COMP VALUE ZEROS.
+000069       *
+000070        01  WK-RESUMO-LOTE.
+000071            05  WK-QTD-INCLUSAO-OK    PIC 9(05)  VALUE ZEROS.
+000072            05  WK-QTD-INCLUSAO-REJ   PIC 9(05)  VALUE ZEROS.
+000073            05  WK-QTD-EXCLUSAO-OK    PIC 9(05)  VALUE ZEROS.
+000074            05  WK-QTD-EXCLUSAO-REJ   PIC 9(05)  VALUE ZEROS.
+000075            05  WK-QTD-ALTERACAO-OK   PIC 9(05)  VALUE ZEROS.
+000076            05  WK-QTD-ALTERACAO-REJ  PIC 9(05)  VALUE ZEROS.
+000077            05  WK-QTD-DEMISSAO-OK    PIC 9(05)  VALUE ZEROS.
+000078            05  WK-QTD-DEMISSAO-REJ   PIC 9(05)  VALUE ZEROS.
+000079            05  WK-QTD-FUNCAO-INVALIDA PIC 9(05) VALUE ZEROS.
+000080        77  WK-ALTERACAO-TEVE-ERRO    PIC X      VALUE 'N'.
+000081        77  WK-ALTERACAO-TEVE-CAMPO   PIC X      VALUE 'N'.
+000082        77  WK-RESUMO-EDIT            PIC ZZ.ZZ9 VALUE ZEROS.
+000083       *
+000084       * TOTAIS DE CONTROLE PARA RECONCILIACAO NO FINAL DO LOTE
+000085        77  WK-CONTROLE-QTD-INICIAL   PIC S9(07)      COMP-3 VALUE ZEROS.
+000086        77  WK-CONTROLE-QTD-FINAL     PIC S9(07)      COMP-3 VALUE ZEROS.
+000087        77  WK-CONTROLE-QTD-ESPERADA  PIC S9(07)      COMP-3 VALUE ZEROS.
+000088        77  WK-CONTROLE-QTD-DELTA     PIC S9(07)      COMP-3 VALUE ZEROS.
+000089        77  WK-CONTROLE-SOMA-INICIAL  PIC S9(09)V99   COMP-3 VALUE ZEROS.
+000090        77  WK-CONTROLE-SOMA-FINAL    PIC S9(09)V99   COMP-3 VALUE ZEROS.
+000091        77  WK-CONTROLE-SOMA-ESPERADA PIC S9(09)V99   COMP-3 VALUE ZEROS.
+000092        77  WK-CONTROLE-SOMA-DELTA    PIC S9(09)V99   COMP-3 VALUE ZEROS.
+000093        77  WK-SALARIO-ANTIGO-NUM     PIC S9(06)V99   COMP-3 VALUE ZEROS.
+000094        77  WK-CONTROLE-QTD-EDIT      PIC -(6)9       VALUE ZEROS.
+000095        77  WK-CONTROLE-SOMA-EDIT     PIC -(9)9,99    VALUE ZEROS.
+000096       *
+000097       * JORNAL DE TRANSACOES (TRANLOG) PARA CADA OPERACAO
+000098        77  WK-TRANLOG-OPERACAO       PIC X           VALUE SPACES.
+000099        77  WK-TRANLOG-SQLCODE-NUM    PIC S9(4)       VALUE ZEROS.
+000100       *
+000101       * BLOQUEIO OTIMISTA (ROW-VERSION) NAS ALTERACOES
+000102        77  WK-TS-ANTIGO-ALTERACAO    PIC X(26)       VALUE SPACES.
+000103        77  WK-QTD-EXISTE-CONCORR     PIC 9(01)       VALUE ZEROS.
+000104       *
+000105        PROCEDURE DIVISION.
+000106        000-PRINCIPAL SECTION.
+000107        001-PRINCIPAL.
+000108            PERFORM 101-INICIAR.
+000109            PERFORM 201-PROCESSAR UNTIL WK-EOF-SYSIN = 'S'.
+000110            PERFORM 901-FINALIZAR.
+000111            STOP RUN.
+000112       *******************************************************
+000113        100-INICIAR SECTION.
+000114        101-INICIAR.
+000115            OPEN INPUT TRANSACAO-FILE.
+000116            OPEN OUTPUT TRANLOG-FILE.
+000117            EXEC SQL
+000118                SELECT COUNT(*), COALESCE(SUM(SALARIOFUN), 0)
+000119                    INTO :WK-CONTROLE-QTD-INICIAL,
+000120                         :WK-CONTROLE-SOMA-INICIAL
+000121                    FROM EAD719.FUNCIONARIOS
+000122                    WHERE STATUSFUN = 'A'
+000123            END-EXEC.
+000124            PERFORM 301-LER-TRANSACAO.
+000125       *******************************************************
+000126        200-PROCESSAR SECTION.
+000127        201-PROCESSAR.
+000128            EVALUATE WK-FUNCAO-ACCEPT
+000129                WHEN 'I'
+000130                    PERFORM 202-INCLUSAO
+000131                WHEN 'E'
+000132                    PERFORM 203-EXCLUSAO
+000133                WHEN 'A'
+000134                    PERFORM 204-ALTERACAO
+000135                WHEN 'T'
+000136                    PERFORM 207-DEMISSAO
+000137                WHEN OTHER
+000138                    DISPLAY 'FUNCAO ' WK-FUNCAO-ACCEPT ' INVALIDA!'
+000139                    ADD 1 TO WK-QTD-FUNCAO-INVALIDA
+000140            END-EVALUATE.
+000141            ADD 1 TO WK-CONTADOR-CHECKPOINT.
+000142            IF WK-CONTADOR-CHECKPOINT >= WK-INTERVALO-COMMIT
+000143                PERFORM 501-CHECKPOINT
+000144            END-IF.
+000145            PERFORM 301-LER-TRANSACAO.
+000146       *
+000147        202-INCLUSAO.
+000148            MOVE WK-CODFUN-ACCEPT     TO DB2-CODFUN.
+000149            MOVE WK-DEPTOFUN-ACCEPT   TO DB2-DEPTOFUN.
+000150            PERFORM 221-VALIDA-INCLUSAO.
+000151            IF WK-INCLUSAO-VALIDA NOT = 'S'
+000152                ADD 1 TO WK-QTD-INCLUSAO-REJ
+000153                EXIT PARAGRAPH
+000154            END-IF.
+000155            MOVE WK-NOMEFUN-ACCEPT    TO DB2-NOMEFUN-TEXT.
+000156            PERFORM 205-CONTA-NOMEFUN.
+000157            MOVE WK-SALARIOFUN-ACCEPT TO DB2-SALARIOFUN.
+000158            MOVE WK-ADMISSFUN-ACCEPT  TO DB2-ADMISSFUN.
+000159            MOVE WK-NASCFUN-ACCEPT    TO DB2-NASCFUN.
+000160            PERFORM 251-CALCULA-IDADE.
+000161            MOVE WK-EMAILFUN-ACCEPT   TO DB2-EMAILFUN-TEXT.
+000162            PERFORM 206-CONTA-EMAILFUN.
+000163            MOVE 'A' TO DB2-STATUSFUN.
+000164            MOVE SPACES TO DB2-DT-EXCLUSAO.
+000165            MOVE SPACES TO DB2-DT-DEMISSAOFUN.
+000166            MOVE DB2-CODFUN      TO HIST-CODFUN.
+000167            MOVE 'INCLUSAO'      TO HIST-CAMPO.
+000168            MOVE 'I'             TO WK-TRANLOG-OPERACAO.
+000169            EXEC SQL
+000170                INSERT INTO EAD719.FUNCIONARIOS
+000171                VALUES(:DB2-CODFUN,
+000172                       :DB2-NOMEFUN,
+000173                       :DB2-SALARIOFUN,
+000174                       :DB2-DEPTOFUN,
+000175                       :DB2-ADMISSFUN,
+000176                       :DB2-NASCFUN,
+000177                       :DB2-IDADEFUN,
+000178                       :DB2-STATUSFUN,
+000179                       :DB2-DT-EXCLUSAO,
+000180                       :DB2-DT-DEMISSAOFUN,
+000181                       :DB2-EMAILFUN,
+000182                       CURRENT TIMESTAMP)
+000183            END-EXEC.
+000184            EVALUATE SQLCODE
+000185                WHEN 0
+000186                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+000187                            ' FOI INCLUIDO!'
+000188                    ADD 1 TO WK-QTD-INCLUSAO-OK
+000189                    ADD 1 TO WK-CONTROLE-QTD-DELTA
+000190                    ADD DB2-SALARIOFUN TO WK-CONTROLE-SOMA-DELTA
+000191                    MOVE SPACES           TO HIST-VALOR-ANTIGO
+000192                    MOVE DB2-NOMEFUN-TEXT TO HIST-VALOR-NOVO
+000193                    MOVE SQLCODE          TO WK-TRANLOG-SQLCODE-NUM
+000194                    PERFORM 271-GRAVA-TRANLOG
+000195                WHEN -803
+000196                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+000197                            ' JA EXISTE!'
+000198                    ADD 1 TO WK-QTD-INCLUSAO-REJ
+000199                    MOVE SPACES  TO HIST-VALOR-ANTIGO
+000200                    MOVE SPACES  TO HIST-VALOR-NOVO
+000201                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000202                    PERFORM 271-GRAVA-TRANLOG
+000203                WHEN -530
+000204                    DISPLAY 'DEPARTAMENTO ' DB2-DEPTOFUN
+000205                            ' NAO EXISTE!'
+000206                    ADD 1 TO WK-QTD-INCLUSAO-REJ
+000207                    MOVE SPACES  TO HIST-VALOR-ANTIGO
+000208                    MOVE SPACES  TO HIST-VALOR-NOVO
+000209                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000210                    PERFORM 271-GRAVA-TRANLOG
+000211                WHEN OTHER
+000212                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000213                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+000214                            ' NO COMANDO INSERT'
+000215                    MOVE SPACES  TO HIST-VALOR-ANTIGO
+000216                    MOVE SPACES  TO HIST-VALOR-NOVO
+000217                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000218                    PERFORM 271-GRAVA-TRANLOG
+000219                    MOVE 12 TO RETURN-CODE
+000220                    STOP RUN
+000221            END-EVALUATE.
+000222       *
+000223        203-EXCLUSAO.
+000224            MOVE WK-CODFUN-ACCEPT     TO DB2-CODFUN.
+000225            MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATA-ATUAL.
+000226            STRING WK-ANO-ATUAL '-' WK-MES-ATUAL '-' WK-DIA-ATUAL
+000227                DELIMITED BY SIZE INTO DB2-DT-EXCLUSAO
+000228            END-STRING.
+000229            EXEC SQL
+000230                SELECT SALARIOFUN INTO :WK-SALARIO-ANTIGO-NUM
+000231                    FROM EAD719.FUNCIONARIOS
+000232                    WHERE CODFUN = :DB2-CODFUN
+000233                      AND STATUSFUN = 'A'
+000234            END-EXEC.
+000235            MOVE DB2-CODFUN  TO HIST-CODFUN.
+000236            MOVE 'EXCLUSAO'  TO HIST-CAMPO.
+000237            MOVE 'E'         TO WK-TRANLOG-OPERACAO.
+000238            EXEC SQL
+000239                UPDATE EAD719.FUNCIONARIOS
+000240                    SET STATUSFUN = 'I',
+000241                        DT-EXCLUSAO = :DB2-DT-EXCLUSAO
+000242                    WHERE CODFUN = :DB2-CODFUN
+000243                      AND STATUSFUN = 'A'
+000244            END-EXEC.
+000245            EVALUATE SQLCODE
+000246                WHEN 0
+000247                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+000248                            ' FOI EXCLUIDO!'
+000249                    ADD 1 TO WK-QTD-EXCLUSAO-OK
+000250                    SUBTRACT 1 FROM WK-CONTROLE-QTD-DELTA
+000251                    SUBTRACT WK-SALARIO-ANTIGO-NUM
+000252                        FROM WK-CONTROLE-SOMA-DELTA
+000253                    MOVE SPACES      TO HIST-VALOR-ANTIGO
+000254                    MOVE DB2-DT-EXCLUSAO TO HIST-VALOR-NOVO
+000255                    MOVE SQLCODE     TO WK-TRANLOG-SQLCODE-NUM
+000256                    PERFORM 271-GRAVA-TRANLOG
+000257                WHEN 100
+000258                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+000259                           ' NAO EXISTE!'
+000260                    ADD 1 TO WK-QTD-EXCLUSAO-REJ
+000261                    MOVE SPACES  TO HIST-VALOR-ANTIGO
+000262                    MOVE SPACES  TO HIST-VALOR-NOVO
+000263                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000264                    PERFORM 271-GRAVA-TRANLOG
+000265                WHEN OTHER
+000266                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000267                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+000268                            ' NO COMANDO UPDATE DE EXCLUSAO'
+000269                    MOVE SPACES  TO HIST-VALOR-ANTIGO
+000270                    MOVE SPACES  TO HIST-VALOR-NOVO
+000271                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000272                    PERFORM 271-GRAVA-TRANLOG
+000273                    MOVE 12 TO RETURN-CODE
+000274                    STOP RUN
+000275            END-EVALUATE.
+000276       *
+000277        204-ALTERACAO.
+000278            MOVE WK-CODFUN-ACCEPT     TO DB2-CODFUN.
+000279            MOVE 'N' TO WK-ALTERACAO-TEVE-ERRO.
+000280            MOVE 'N' TO WK-ALTERACAO-TEVE-CAMPO.
+000281            IF   WK-NOMEFUN-ACCEPT    NOT = SPACES
+000282                PERFORM 210-ALTERA-NOME
+000283                MOVE 'S' TO WK-ALTERACAO-TEVE-CAMPO
+000284            END-IF.
+000285            IF   WK-SALARIOFUN-ACCEPT IS NUMERIC
+000286                PERFORM 211-ALTERA-SALARIO
+000287                MOVE 'S' TO WK-ALTERACAO-TEVE-CAMPO
+000288            END-IF.
+000289            IF   WK-DEPTOFUN-ACCEPT   NOT = SPACES
+000290                PERFORM 212-ALTERA-DEPARTAMENTO
+000291                MOVE 'S' TO WK-ALTERACAO-TEVE-CAMPO
+000292            END-IF.
+000293            IF   WK-ADMISSFUN-ACCEPT  NOT = SPACES
+000294                PERFORM 213-ALTERA-ADMISSAO
+000295                MOVE 'S' TO WK-ALTERACAO-TEVE-CAMPO
+000296            END-IF.
+000297            IF   WK-NASCFUN-ACCEPT    NOT = SPACES
+000298                PERFORM 214-ALTERA-NASCIMENTO
+000299                MOVE 'S' TO WK-ALTERACAO-TEVE-CAMPO
+000300            END-IF.
+000301            IF   WK-EMAILFUN-ACCEPT   NOT = SPACES
+000302                PERFORM 215-ALTERA-EMAIL
+000303                MOVE 'S' TO WK-ALTERACAO-TEVE-CAMPO
+000304            END-IF.
+000305            IF WK-ALTERACAO-TEVE-CAMPO NOT = 'S'
+000306                DISPLAY 'ALTERACAO DO FUNCIONARIO ' DB2-CODFUN
+000307                        ' NAO INFORMOU NENHUM CAMPO!'
+000308                MOVE 'S' TO WK-ALTERACAO-TEVE-ERRO
+000309            END-IF.
+000310            IF WK-ALTERACAO-TEVE-ERRO = 'S'
+000311                ADD 1 TO WK-QTD-ALTERACAO-REJ
+000312            ELSE
+000313                ADD 1 TO WK-QTD-ALTERACAO-OK
+000314            END-IF.
+000315       *
+000316        207-DEMISSAO.
+000317            MOVE WK-CODFUN-ACCEPT     TO DB2-CODFUN.
+000318            MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATA-ATUAL.
+000319            STRING WK-ANO-ATUAL '-' WK-MES-ATUAL '-' WK-DIA-ATUAL
+000320                DELIMITED BY SIZE INTO DB2-DT-DEMISSAOFUN
+000321            END-STRING.
+000322            MOVE DB2-CODFUN  TO HIST-CODFUN.
+000323            MOVE 'DEMISSAO'  TO HIST-CAMPO.
+000324            MOVE 'T'         TO WK-TRANLOG-OPERACAO.
+000325            EXEC SQL
+000326                UPDATE EAD719.FUNCIONARIOS
+000327                    SET DT-DEMISSAOFUN = :DB2-DT-DEMISSAOFUN
+000328                    WHERE CODFUN = :DB2-CODFUN
+000329                      AND STATUSFUN = 'A'
+000330            END-EXEC.
+000331            EVALUATE SQLCODE
+000332                WHEN 0
+000333                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+000334                            ' FOI DESLIGADO!'
+000335                    ADD 1 TO WK-QTD-DEMISSAO-OK
+000336                    MOVE SPACES      TO HIST-VALOR-ANTIGO
+000337                    MOVE DB2-DT-DEMISSAOFUN TO HIST-VALOR-NOVO
+000338                    MOVE SQLCODE     TO WK-TRANLOG-SQLCODE-NUM
+000339                    PERFORM 271-GRAVA-TRANLOG
+000340                WHEN 100
+000341                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+000342                            ' NAO EXISTE!'
+000343                    ADD 1 TO WK-QTD-DEMISSAO-REJ
+000344                    MOVE SPACES  TO HIST-VALOR-ANTIGO
+000345                    MOVE SPACES  TO HIST-VALOR-NOVO
+000346                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000347                    PERFORM 271-GRAVA-TRANLOG
+000348                WHEN OTHER
+000349                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000350                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+000351                            ' NO COMANDO UPDATE DE DEMISSAO'
+000352                    MOVE SPACES  TO HIST-VALOR-ANTIGO
+000353                    MOVE SPACES  TO HIST-VALOR-NOVO
+000354                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000355                    PERFORM 271-GRAVA-TRANLOG
+000356                    MOVE 12 TO RETURN-CODE
+000357                    STOP RUN
+000358            END-EVALUATE.
+000359       *
+000360        205-CONTA-NOMEFUN.
+000361            MOVE 30 TO DB2-NOMEFUN-LEN.
+000362            PERFORM VARYING WK-POSICAO FROM 30 BY -1
+000363                    UNTIL DB2-NOMEFUN-TEXT(WK-POSICAO:1) NOT EQUAL SPACES
+000364                SUBTRACT 1 FROM DB2-NOMEFUN-LEN
+000365            END-PERFORM.
+000366       *
+000367        206-CONTA-EMAILFUN.
+000368            MOVE 30 TO DB2-EMAILFUN-LEN.
+000369            PERFORM VARYING WK-POSICAO FROM 30 BY -1
+000370                   UNTIL DB2-EMAILFUN-TEXT(WK-POSICAO:1) NOT EQUAL SPACES
+000371                SUBTRACT 1 FROM DB2-EMAILFUN-LEN
+000372            END-PERFORM.
+000373       *
+000374        210-ALTERA-NOME.
+000375            EXEC SQL
+000376                SELECT NOMEFUN, TS-ULT-ALTERACAO
+000377                    INTO :HIST-VALOR-ANTIGO, :WK-TS-ANTIGO-ALTERACAO
+000378                    FROM EAD719.FUNCIONARIOS
+000379                    WHERE CODFUN = :DB2-CODFUN
+000380                      AND STATUSFUN = 'A'
+000381            END-EXEC.
+000382            MOVE DB2-CODFUN  TO HIST-CODFUN.
+000383            MOVE 'NOMEFUN'   TO HIST-CAMPO.
+000384            MOVE 'A'         TO WK-TRANLOG-OPERACAO.
+000385            MOVE WK-NOMEFUN-ACCEPT    TO DB2-NOMEFUN-TEXT.
+000386            PERFORM 205-CONTA-NOMEFUN.
+000387            EXEC SQL
+000388                UPDATE EAD719.FUNCIONARIOS
+000389                    SET NOMEFUN = :DB2-NOMEFUN,
+000390                        TS-ULT-ALTERACAO = CURRENT TIMESTAMP
+000391                    WHERE CODFUN = :DB2-CODFUN
+000392                      AND STATUSFUN = 'A'
+000393                      AND TS-ULT-ALTERACAO = :WK-TS-ANTIGO-ALTERACAO
+000394            END-EXEC.
+000395            EVALUATE SQLCODE
+000396                WHEN 0
+000397                    MOVE DB2-NOMEFUN-TEXT   TO HIST-VALOR-NOVO
+000398                    PERFORM 261-GRAVA-HIST
+000399                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000400                    PERFORM 271-GRAVA-TRANLOG
+000401                    DISPLAY 'NOME DO FUNCIONARIO ' DB2-CODFUN
+000402                            ' FOI ALTERADO PARA ' DB2-NOMEFUN-TEXT
+000403                WHEN 100
+000404                    MOVE SPACES TO HIST-VALOR-NOVO
+000405                    PERFORM 281-VERIFICA-CONCORRENCIA
+000406                WHEN OTHER
+000407                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000408                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+000409                            ' NO COMANDO UPDATE'
+000410                    MOVE SPACES  TO HIST-VALOR-NOVO
+000411                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000412                    PERFORM 271-GRAVA-TRANLOG
+000413                    MOVE 12 TO RETURN-CODE
+000414                    STOP RUN
+000415            END-EVALUATE.
+000416       *
+000417        211-ALTERA-SALARIO.
+000418            EXEC SQL
+000419                SELECT CHAR(SALARIOFUN), SALARIOFUN, TS-ULT-ALTERACAO
+000420                    INTO :HIST-VALOR-ANTIGO, :WK-SALARIO-ANTIGO-NUM,
+000421                         :WK-TS-ANTIGO-ALTERACAO
+000422                    FROM EAD719.FUNCIONARIOS
+000423                    WHERE CODFUN = :DB2-CODFUN
+000424                      AND STATUSFUN = 'A'
+000425            END-EXEC.
+000426            MOVE DB2-CODFUN   TO HIST-CODFUN.
+000427            MOVE 'SALARIOFUN' TO HIST-CAMPO.
+000428            MOVE 'A'          TO WK-TRANLOG-OPERACAO.
+000429            MOVE WK-SALARIOFUN-ACCEPT    TO DB2-SALARIOFUN.
+000430            EXEC SQL
+000431                UPDATE EAD719.FUNCIONARIOS
+000432                    SET SALARIOFUN = :DB2-SALARIOFUN,
+000433                        TS-ULT-ALTERACAO = CURRENT TIMESTAMP
+000434                    WHERE CODFUN = :DB2-CODFUN
+000435                      AND STATUSFUN = 'A'
+000436                      AND TS-ULT-ALTERACAO = :WK-TS-ANTIGO-ALTERACAO
+000437            END-EXEC.
+000438            EVALUATE SQLCODE
+000439                WHEN 0
+000440                    MOVE WK-SALARIOFUN-ACCEPT TO WK-SALARIO-EDIT
+000441                    MOVE WK-SALARIO-EDIT    TO HIST-VALOR-NOVO
+000442                    PERFORM 261-GRAVA-HIST
+000443                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000444                    PERFORM 271-GRAVA-TRANLOG
+000445                    ADD DB2-SALARIOFUN TO WK-CONTROLE-SOMA-DELTA
+000446                    SUBTRACT WK-SALARIO-ANTIGO-NUM
+000447                        FROM WK-CONTROLE-SOMA-DELTA
+000448                    DISPLAY 'SALARIO DO FUNCIONARIO ' DB2-CODFUN
+000449                            ' FOI ALTERADO PARA ' WK-SALARIO-EDIT
+000450                WHEN 100
+000451                    MOVE SPACES TO HIST-VALOR-NOVO
+000452                    PERFORM 281-VERIFICA-CONCORRENCIA
+000453                WHEN OTHER
+000454                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000455                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+000456                            ' NO COMANDO UPDATE DO SALARIO'
+000457                    MOVE SPACES  TO HIST-VALOR-NOVO
+000458                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000459                    PERFORM 271-GRAVA-TRANLOG
+000460                    MOVE 12 TO RETURN-CODE
+000461                    STOP RUN
+000462            END-EVALUATE.
+000463       *
+000464        212-ALTERA-DEPARTAMENTO.
+000465            EXEC SQL
+000466                SELECT DEPTOFUN, TS-ULT-ALTERACAO
+000467                    INTO :HIST-VALOR-ANTIGO, :WK-TS-ANTIGO-ALTERACAO
+000468                    FROM EAD719.FUNCIONARIOS
+000469                    WHERE CODFUN = :DB2-CODFUN
+000470                      AND STATUSFUN = 'A'
+000471            END-EXEC.
+000472            MOVE DB2-CODFUN  TO HIST-CODFUN.
+000473            MOVE 'DEPTOFUN'  TO HIST-CAMPO.
+000474            MOVE 'A'         TO WK-TRANLOG-OPERACAO.
+000475            MOVE WK-DEPTOFUN-ACCEPT TO DB2-DEPTOFUN.
+000476            EXEC SQL
+000477                UPDATE EAD719.FUNCIONARIOS
+000478                    SET DEPTOFUN = :DB2-DEPTOFUN,
+000479                        TS-ULT-ALTERACAO = CURRENT TIMESTAMP
+000480                    WHERE CODFUN = :DB2-CODFUN
+000481                      AND STATUSFUN = 'A'
+000482                      AND TS-ULT-ALTERACAO = :WK-TS-ANTIGO-ALTERACAO
+000483            END-EXEC.
+000484            EVALUATE SQLCODE
+000485                WHEN 0
+000486                    MOVE DB2-DEPTOFUN   TO HIST-VALOR-NOVO
+000487                    PERFORM 261-GRAVA-HIST
+000488                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000489                    PERFORM 271-GRAVA-TRANLOG
+000490                    DISPLAY 'DEPARTAMENTO DO FUNCIONARIO ' DB2-CODFUN
+000491                            ' FOI ALTERADO PARA ' DB2-DEPTOFUN
+000492                WHEN 100
+000493                    MOVE SPACES TO HIST-VALOR-NOVO
+000494                    PERFORM 281-VERIFICA-CONCORRENCIA
+000495                WHEN -530
+000496                    DISPLAY 'DEPARTAMENTO ' WK-DEPTOFUN-ACCEPT
+000497                            ' NAO EXISTE!'
+000498                    MOVE 'S' TO WK-ALTERACAO-TEVE-ERRO
+000499                    MOVE SPACES  TO HIST-VALOR-NOVO
+000500                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000501                    PERFORM 271-GRAVA-TRANLOG
+000502                WHEN OTHER
+000503                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000504                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+000505                            ' NO COMANDO UPDATE DO DEPARTAMENTO'
+000506                    MOVE SPACES  TO HIST-VALOR-NOVO
+000507                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000508                    PERFORM 271-GRAVA-TRANLOG
+000509                    MOVE 12 TO RETURN-CODE
+000510                    STOP RUN
+000511            END-EVALUATE.
+000512       *
+000513        213-ALTERA-ADMISSAO.
+000514            EXEC SQL
+000515                SELECT ADMISSFUN, TS-ULT-ALTERACAO
+000516                    INTO :HIST-VALOR-ANTIGO, :WK-TS-ANTIGO-ALTERACAO
+000517                    FROM EAD719.FUNCIONARIOS
+000518                    WHERE CODFUN = :DB2-CODFUN
+000519                      AND STATUSFUN = 'A'
+000520            END-EXEC.
+000521            MOVE DB2-CODFUN  TO HIST-CODFUN.
+000522            MOVE 'ADMISSFUN' TO HIST-CAMPO.
+000523            MOVE 'A'         TO WK-TRANLOG-OPERACAO.
+000524            MOVE WK-ADMISSFUN-ACCEPT  TO DB2-ADMISSFUN.
+000525            EXEC SQL
+000526                UPDATE EAD719.FUNCIONARIOS
+000527                    SET ADMISSFUN = :DB2-ADMISSFUN,
+000528                        TS-ULT-ALTERACAO = CURRENT TIMESTAMP
+000529                    WHERE CODFUN = :DB2-CODFUN
+000530                      AND STATUSFUN = 'A'
+000531                      AND TS-ULT-ALTERACAO = :WK-TS-ANTIGO-ALTERACAO
+000532            END-EXEC.
+000533            EVALUATE SQLCODE
+000534                WHEN 0
+000535                    MOVE DB2-ADMISSFUN  TO HIST-VALOR-NOVO
+000536                    PERFORM 261-GRAVA-HIST
+000537                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000538                    PERFORM 271-GRAVA-TRANLOG
+000539                    DISPLAY 'ADMISSAO DO FUNCIONARIO ' DB2-CODFUN
+000540                            ' FOI ALTERADO PARA ' DB2-ADMISSFUN
+000541                WHEN 100
+000542                    MOVE SPACES TO HIST-VALOR-NOVO
+000543                    PERFORM 281-VERIFICA-CONCORRENCIA
+000544                WHEN OTHER
+000545                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000546                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+000547                            ' NO COMANDO UPDATE DA ADMISSAO'
+000548                    MOVE SPACES  TO HIST-VALOR-NOVO
+000549                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000550                    PERFORM 271-GRAVA-TRANLOG
+000551                    MOVE 12 TO RETURN-CODE
+000552                    STOP RUN
+000553            END-EVALUATE.
+000554       *
+000555        214-ALTERA-NASCIMENTO.
+000556            EXEC SQL
+000557                SELECT NASCFUN, TS-ULT-ALTERACAO
+000558                    INTO :HIST-VALOR-ANTIGO, :WK-TS-ANTIGO-ALTERACAO
+000559                    FROM EAD719.FUNCIONARIOS
+000560                    WHERE CODFUN = :DB2-CODFUN
+000561                      AND STATUSFUN = 'A'
+000562            END-EXEC.
+000563            MOVE DB2-CODFUN  TO HIST-CODFUN.
+000564            MOVE 'NASCFUN'   TO HIST-CAMPO.
+000565            MOVE 'A'         TO WK-TRANLOG-OPERACAO.
+000566            MOVE WK-NASCFUN-ACCEPT   TO DB2-NASCFUN.
+000567            PERFORM 251-CALCULA-IDADE.
+000568            EXEC SQL
+000569                UPDATE EAD719.FUNCIONARIOS
+000570                    SET NASCFUN = :DB2-NASCFUN,
+000571                        IDADEFUN = :DB2-IDADEFUN,
+000572                        TS-ULT-ALTERACAO = CURRENT TIMESTAMP
+000573                    WHERE CODFUN = :DB2-CODFUN
+000574                      AND STATUSFUN = 'A'
+000575                      AND TS-ULT-ALTERACAO = :WK-TS-ANTIGO-ALTERACAO
+000576            END-EXEC.
+000577            EVALUATE SQLCODE
+000578                WHEN 0
+000579                    MOVE DB2-NASCFUN  TO HIST-VALOR-NOVO
+000580                    PERFORM 261-GRAVA-HIST
+000581                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000582                    PERFORM 271-GRAVA-TRANLOG
+000583                    DISPLAY 'IDADE DO FUNCIONARIO ' DB2-CODFUN
+000584                            ' FOI ALTERADO PARA ' DB2-IDADEFUN
+000585                WHEN 100
+000586                    MOVE SPACES TO HIST-VALOR-NOVO
+000587                    PERFORM 281-VERIFICA-CONCORRENCIA
+000588                WHEN OTHER
+000589                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000590                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+000591                            ' NO COMANDO UPDATE DA IDADE'
+000592                    MOVE SPACES  TO HIST-VALOR-NOVO
+000593                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000594                    PERFORM 271-GRAVA-TRANLOG
+000595                    MOVE 12 TO RETURN-CODE
+000596                    STOP RUN
+000597            END-EVALUATE.
+000598       *
+000599        215-ALTERA-EMAIL.
+000600            EXEC SQL
+000601                SELECT EMAILFUN, TS-ULT-ALTERACAO
+000602                    INTO :HIST-VALOR-ANTIGO, :WK-TS-ANTIGO-ALTERACAO
+000603                    FROM EAD719.FUNCIONARIOS
+000604                    WHERE CODFUN = :DB2-CODFUN
+000605                      AND STATUSFUN = 'A'
+000606            END-EXEC.
+000607            MOVE DB2-CODFUN  TO HIST-CODFUN.
+000608            MOVE 'EMAILFUN'  TO HIST-CAMPO.
+000609            MOVE 'A'         TO WK-TRANLOG-OPERACAO.
+000610            MOVE WK-EMAILFUN-ACCEPT  TO DB2-EMAILFUN.
+000611            EXEC SQL
+000612                UPDATE EAD719.FUNCIONARIOS
+000613                    SET EMAILFUN = :DB2-EMAILFUN,
+000614                        TS-ULT-ALTERACAO = CURRENT TIMESTAMP
+000615                    WHERE CODFUN = :DB2-CODFUN
+000616                      AND STATUSFUN = 'A'
+000617                      AND TS-ULT-ALTERACAO = :WK-TS-ANTIGO-ALTERACAO
+000618            END-EXEC.
+000619            EVALUATE SQLCODE
+000620                WHEN 0
+000621                    MOVE DB2-EMAILFUN-TEXT  TO HIST-VALOR-NOVO
+000622                    PERFORM 261-GRAVA-HIST
+000623                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000624                    PERFORM 271-GRAVA-TRANLOG
+000625                    DISPLAY 'EMAIL DO FUNCIONARIO ' DB2-CODFUN
+000626                            ' FOI ALTERADO PARA ' DB2-EMAILFUN
+000627                WHEN 100
+000628                    MOVE SPACES TO HIST-VALOR-NOVO
+000629                    PERFORM 281-VERIFICA-CONCORRENCIA
+000630                WHEN OTHER
+000631                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000632                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+000633                            ' NO COMANDO UPDATE DA EMAIL'
+000634                    MOVE SPACES  TO HIST-VALOR-NOVO
+000635                    MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM
+000636                    PERFORM 271-GRAVA-TRANLOG
+000637                    MOVE 12 TO RETURN-CODE
+000638                    STOP RUN
+000639            END-EVALUATE.
+000640       *******************************************************
+000641        220-VALIDA-INCLUSAO SECTION.
+000642        221-VALIDA-INCLUSAO.
+000643            MOVE 'S' TO WK-INCLUSAO-VALIDA.
+000644            IF WK-CODFUN-ACCEPT = SPACES
+000645                DISPLAY 'CODIGO DO FUNCIONARIO NAO INFORMADO!'
+000646                MOVE 'N' TO WK-INCLUSAO-VALIDA
+000647                EXIT PARAGRAPH
+000648            END-IF.
+000649            IF WK-NASCFUN-ACCEPT = SPACES
+000650                DISPLAY 'DATA DE NASCIMENTO NAO INFORMADA!'
+000651                MOVE 'N' TO WK-INCLUSAO-VALIDA
+000652                EXIT PARAGRAPH
+000653            END-IF.
+000654            IF WK-NASCFUN-ACCEPT(1:4) NOT NUMERIC
+000655               OR WK-NASCFUN-ACCEPT(6:2) NOT NUMERIC
+000656               OR WK-NASCFUN-ACCEPT(9:2) NOT NUMERIC
+000657                DISPLAY 'DATA DE NASCIMENTO INVALIDA!'
+000658                MOVE 'N' TO WK-INCLUSAO-VALIDA
+000659                EXIT PARAGRAPH
+000660            END-IF.
+000661            EXEC SQL
+000662                SELECT COUNT(*) INTO :WK-CONTA-DEPTO
+000663                    FROM EAD719.DEPARTAMENTOS
+000664                    WHERE DEPTOFUN = :DB2-DEPTOFUN
+000665            END-EXEC.
+000666            IF SQLCODE NOT = 0 OR WK-CONTA-DEPTO = 0
+000667                DISPLAY 'DEPARTAMENTO ' DB2-DEPTOFUN
+000668                        ' NAO EXISTE!'
+000669                MOVE 'N' TO WK-INCLUSAO-VALIDA
+000670            END-IF.
+000671       *******************************************************
+000672        250-CALCULA-IDADE SECTION.
+000673        251-CALCULA-IDADE.
+000674            MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATA-ATUAL.
+000675            MOVE DB2-NASCFUN(1:4) TO WK-ANO-NASC.
+000676            MOVE DB2-NASCFUN(6:2) TO WK-MES-NASC.
+000677            MOVE DB2-NASCFUN(9:2) TO WK-DIA-NASC.
+000678            COMPUTE WK-IDADE-CALCULADA = WK-ANO-ATUAL - WK-ANO-NASC.
+000679            IF WK-MES-ATUAL < WK-MES-NASC
+000680               OR (WK-MES-ATUAL = WK-MES-NASC AND
+000681                   WK-DIA-ATUAL < WK-DIA-NASC)
+000682               SUBTRACT 1 FROM WK-IDADE-CALCULADA
+000683            END-IF.
+000684            MOVE WK-IDADE-CALCULADA TO DB2-IDADEFUN.
+000685       *******************************************************
+000686        260-GRAVA-HIST SECTION.
+000687        261-GRAVA-HIST.
+000688            MOVE FUNCTION CURRENT-DATE TO HIST-DATA-HORA.
+000689            EXEC SQL
+000690                INSERT INTO EAD719.FUNCIONARIOS_HIST
+000691                VALUES(:HIST-CODFUN,
+000692                       :HIST-CAMPO,
+000693                       :HIST-VALOR-ANTIGO,
+000694                       :HIST-VALOR-NOVO,
+000695                       :HIST-DATA-HORA)
+000696            END-EXEC.
+000697            EVALUATE SQLCODE
+000698                WHEN 0
+000699                    CONTINUE
+000700                WHEN OTHER
+000701                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000702                    DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+000703                            ' NO COMANDO INSERT DO HISTORICO'
+000704                    MOVE 12 TO RETURN-CODE
+000705                    STOP RUN
+000706            END-EVALUATE.
+000707       *******************************************************
+000708        270-GRAVA-TRANLOG SECTION.
+000709        271-GRAVA-TRANLOG.
+000710            MOVE HIST-CODFUN         TO TRANLOG-CODFUN.
+000711            MOVE WK-TRANLOG-OPERACAO TO TRANLOG-OPERACAO.
+000712            MOVE HIST-CAMPO          TO TRANLOG-CAMPO.
+000713            MOVE HIST-VALOR-ANTIGO   TO TRANLOG-VALOR-ANTIGO.
+000714            MOVE HIST-VALOR-NOVO     TO TRANLOG-VALOR-NOVO.
+000715            MOVE FUNCTION CURRENT-DATE TO TRANLOG-DATA-HORA.
+000716            MOVE WK-TRANLOG-SQLCODE-NUM TO TRANLOG-SQLCODE.
+000717            WRITE TRANLOG-REC.
+000718       *******************************************************
+000719        280-VERIFICA-CONCORRENCIA SECTION.
+000720        281-VERIFICA-CONCORRENCIA.
+000721            MOVE SQLCODE TO WK-TRANLOG-SQLCODE-NUM.
+000722            EXEC SQL
+000723                SELECT COUNT(*) INTO :WK-QTD-EXISTE-CONCORR
+000724                    FROM EAD719.FUNCIONARIOS
+000725                    WHERE CODFUN = :DB2-CODFUN
+000726                      AND STATUSFUN = 'A'
+000727            END-EXEC.
+000728            IF WK-QTD-EXISTE-CONCORR = 0
+000729                DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+000730                        ' NAO EXISTE!'
+000731            ELSE
+000732                DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+000733                        ' FOI ALTERADO POR OUTRO USUARIO!'
+000734            END-IF.
+000735            MOVE 'S' TO WK-ALTERACAO-TEVE-ERRO.
+000736            PERFORM 271-GRAVA-TRANLOG.
+000737       *******************************************************
+000738        500-CHECKPOINT SECTION.
+000739        501-CHECKPOINT.
+000740            EXEC SQL
+000741                COMMIT
+000742            END-EXEC.
+000743            MOVE ZEROS TO WK-CONTADOR-CHECKPOINT.
+000744       *******************************************************
+000745        300-LER-TRANSACAO SECTION.
+000746        301-LER-TRANSACAO.
+000747            READ TRANSACAO-FILE INTO WK-ACCEPT
+000748                AT END
+000749                    MOVE 'S' TO WK-EOF-SYSIN
+000750            END-READ.
+000751            IF WK-EOF-SYSIN NOT = 'S'
+000752                READ TRANSACAO-FILE INTO WK-EMAILFUN-ACCEPT
+000753                    AT END
+000754                        MOVE 'S' TO WK-EOF-SYSIN
+000755                        DISPLAY 'TRANSACAO ' WK-CODFUN-ACCEPT
+000756                                ' SEM LINHA DE EMAIL - TRANSACAO'
+000757                                ' DESCARTADA!'
+000758                        ADD 1 TO WK-QTD-FUNCAO-INVALIDA
+000759                END-READ
+000760            END-IF.
+000761       *******************************************************
+000762        900-FINALIZAR SECTION.
+000763        901-FINALIZAR.
+000764            CLOSE TRANSACAO-FILE.
+000765            CLOSE TRANLOG-FILE.
+000766            EXEC SQL
+000767                COMMIT
+000768            END-EXEC.
+000769            DISPLAY '*********************************************'.
+000770            DISPLAY '*   RESUMO DO LOTE DE TRANSACOES EAD71918  *'.
+000771            DISPLAY '*********************************************'.
+000772            MOVE WK-QTD-INCLUSAO-OK   TO WK-RESUMO-EDIT.
+000773            DISPLAY 'INCLUSOES  APLICADAS  : ' WK-RESUMO-EDIT.
+000774            MOVE WK-QTD-INCLUSAO-REJ  TO WK-RESUMO-EDIT.
+000775            DISPLAY 'INCLUSOES  REJEITADAS : ' WK-RESUMO-EDIT.
+000776            MOVE WK-QTD-EXCLUSAO-OK   TO WK-RESUMO-EDIT.
+000777            DISPLAY 'EXCLUSOES  APLICADAS  : ' WK-RESUMO-EDIT.
+000778            MOVE WK-QTD-EXCLUSAO-REJ  TO WK-RESUMO-EDIT.
+000779            DISPLAY 'EXCLUSOES  REJEITADAS : ' WK-RESUMO-EDIT.
+000780            MOVE WK-QTD-ALTERACAO-OK  TO WK-RESUMO-EDIT.
+000781            DISPLAY 'ALTERACOES APLICADAS  : ' WK-RESUMO-EDIT.
+000782            MOVE WK-QTD-ALTERACAO-REJ TO WK-RESUMO-EDIT.
+000783            DISPLAY 'ALTERACOES REJEITADAS : ' WK-RESUMO-EDIT.
+000784            MOVE WK-QTD-DEMISSAO-OK   TO WK-RESUMO-EDIT.
+000785            DISPLAY 'DEMISSOES  APLICADAS  : ' WK-RESUMO-EDIT.
+000786            MOVE WK-QTD-DEMISSAO-REJ  TO WK-RESUMO-EDIT.
+000787            DISPLAY 'DEMISSOES  REJEITADAS : ' WK-RESUMO-EDIT.
+000788            MOVE WK-QTD-FUNCAO-INVALIDA TO WK-RESUMO-EDIT.
+000789            DISPLAY 'TRANSACOES INVALIDAS  : ' WK-RESUMO-EDIT.
+000790            DISPLAY '*********************************************'.
+000791            PERFORM 950-RECONCILIA-TOTAIS-CONTROLE.
+000792       *******************************************************
+000793        950-RECONCILIA-TOTAIS-CONTROLE SECTION.
+000794        951-RECONCILIA-TOTAIS-CONTROLE.
+000795            EXEC SQL
+000796                SELECT COUNT(*), COALESCE(SUM(SALARIOFUN), 0)
+000797                    INTO :WK-CONTROLE-QTD-FINAL,
+000798                         :WK-CONTROLE-SOMA-FINAL
+000799                    FROM EAD719.FUNCIONARIOS
+000800                    WHERE STATUSFUN = 'A'
+000801            END-EXEC.
+000802            COMPUTE WK-CONTROLE-QTD-ESPERADA =
+000803                WK-CONTROLE-QTD-INICIAL + WK-CONTROLE-QTD-DELTA.
+000804            COMPUTE WK-CONTROLE-SOMA-ESPERADA =
+000805                WK-CONTROLE-SOMA-INICIAL + WK-CONTROLE-SOMA-DELTA.
+000806            DISPLAY '*   RECONCILIACAO DE TOTAIS DE CONTROLE    *'.
+000807            DISPLAY '*********************************************'.
+000808            MOVE WK-CONTROLE-QTD-ESPERADA TO WK-CONTROLE-QTD-EDIT.
+000809            DISPLAY 'QTDE ATIVOS ESPERADA  : ' WK-CONTROLE-QTD-EDIT.
+000810            MOVE WK-CONTROLE-QTD-FINAL    TO WK-CONTROLE-QTD-EDIT.
+000811            DISPLAY 'QTDE ATIVOS NO DB2    : ' WK-CONTROLE-QTD-EDIT.
+000812            MOVE WK-CONTROLE-SOMA-ESPERADA TO WK-CONTROLE-SOMA-EDIT.
+000813            DISPLAY 'FOLHA ESPERADA        : ' WK-CONTROLE-SOMA-EDIT.
+000814            MOVE WK-CONTROLE-SOMA-FINAL    TO WK-CONTROLE-SOMA-EDIT.
+000815            DISPLAY 'FOLHA NO DB2          : ' WK-CONTROLE-SOMA-EDIT.
+000816            IF WK-CONTROLE-QTD-ESPERADA NOT = WK-CONTROLE-QTD-FINAL
+000817               OR WK-CONTROLE-SOMA-ESPERADA NOT = WK-CONTROLE-SOMA-FINAL
+000818                DISPLAY '*** DIVERGENCIA NOS TOTAIS DE CONTROLE! ***'
+000819            ELSE
+000820                DISPLAY 'TOTAIS DE CONTROLE CONFEREM'
+000821            END-IF.
