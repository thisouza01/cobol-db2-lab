@@ -0,0 +1,203 @@
+000001        IDENTIFICATION DIVISION.
+000002        PROGRAM-ID.    EAD71919.
+000003        AUTHOR.        THIAGO.
+000004       *********************************************************
+000005       * RELATORIO DE FOLHA DE PAGAMENTO POR DEPARTAMENTO (DB2)*
+000006       *********************************************************
+000007       *
+000008        ENVIRONMENT DIVISION.
+000009        CONFIGURATION SECTION.
+000010        SPECIAL-NAMES.
+000011            DECIMAL-POINT IS COMMA.
+000012        INPUT-OUTPUT SECTION.
+000013        FILE-CONTROL.
+000014            SELECT RELFOLHA-FILE ASSIGN TO RELFOLHA
+000015                ORGANIZATION IS SEQUENTIAL.
+000016       *
+000017        DATA DIVISION.
+000018        FILE SECTION.
+000019        FD  RELFOLHA-FILE
+000020            RECORDING MODE IS F.
+000021        01  RELFOLHA-REC                PIC X(80).
+000022        WORKING-STORAGE SECTION.
+000023            EXEC SQL
+000024                INCLUDE BOOKFUNC
+000025            END-EXEC.
+000026            EXEC SQL
+000027                INCLUDE SQLCA
+000028            END-EXEC.
+000029            EXEC SQL
+000030                DECLARE FOLHATEMP CURSOR FOR
+000031                    SELECT * FROM EAD719.FUNCIONARIOS
+000032                    WHERE STATUSFUN = 'A'
+000033                    ORDER BY DEPTOFUN, CODFUN
+000034            END-EXEC.
+000035        77  WK-INDICATOR-EMAIL      PIC S9(04) COMP VALUE ZEROS.
+000036        77  WK-SQLCODE-EDIT         PIC -999        VALUE ZEROS.
+000037        77  WK-SALARIO-EDIT         PIC ZZZ.ZZ9,99  VALUE ZEROS.
+000038        77  WK-SUBTOTAL-EDIT        PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+000039        77  WK-TOTAL-GERAL-EDIT     PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+000040        77  WK-PAGINA               PIC 9(04)       VALUE ZEROS.
+000041        77  WK-PAGINA-EDIT          PIC ZZZ9        VALUE ZEROS.
+000042        77  WK-LINHAS-PAGINA        PIC 99          VALUE ZEROS.
+000043        77  WK-DEPTO-ANTERIOR       PIC X(03)       VALUE SPACES.
+000044        77  WK-PRIMEIRO-DEPTO       PIC X           VALUE 'S'.
+000045        77  WK-SUBTOTAL-DEPTO       PIC S9(8)V99 COMP-3 VALUE ZEROS.
+000046        77  WK-TOTAL-GERAL          PIC S9(9)V99 COMP-3 VALUE ZEROS.
+000047        77  WK-DATA-ATUAL           PIC 9(08)       VALUE ZEROS.
+000048        01  WK-DATA-EDIT.
+000049            05  WK-DATA-DIA         PIC 99.
+000050            05  FILLER              PIC X VALUE '/'.
+000051            05  WK-DATA-MES         PIC 99.
+000052            05  FILLER              PIC X VALUE '/'.
+000053            05  WK-DATA-ANO         PIC 9999.
+000054       *
+000055        PROCEDURE DIVISION.
+000056        000-PRINCIPAL SECTION.
+000057        001-PRINCIPAL.
+000058            PERFORM 101-INICIAR.
+000059            PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+000060            PERFORM 901-FINALIZAR.
+000061            STOP RUN.
+000062       *******************************************************
+000063        100-INICIAR SECTION.
+000064        101-INICIAR.
+000065            OPEN OUTPUT RELFOLHA-FILE.
+000066            MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATA-ATUAL.
+000067            MOVE WK-DATA-ATUAL(7:2) TO WK-DATA-DIA.
+000068            MOVE WK-DATA-ATUAL(5:2) TO WK-DATA-MES.
+000069            MOVE WK-DATA-ATUAL(1:4) TO WK-DATA-ANO.
+000070            EXEC SQL
+000071                OPEN FOLHATEMP
+000072            END-EXEC.
+000073            EVALUATE SQLCODE
+000074                WHEN 0
+000075                    PERFORM 401-IMPRIME-CABECALHO
+000076                    PERFORM 301-LER-FOLHATEMP
+000077                WHEN 100
+000078                    DISPLAY 'NENHUM FUNCIONARIO ATIVO ENCONTRADO'
+000079                           '.'
+000080                WHEN OTHER
+000081                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000082                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000083                            ' NO COMANDO OPEN CURSOR'
+000084                    MOVE 12 TO RETURN-CODE
+000085                    STOP RUN
+000086            END-EVALUATE.
+000087       *******************************************************
+000088        200-PROCESSAR SECTION.
+000089        201-PROCESSAR.
+000090            IF WK-PRIMEIRO-DEPTO = 'S'
+000091                MOVE DB2-DEPTOFUN TO WK-DEPTO-ANTERIOR
+000092                MOVE 'N' TO WK-PRIMEIRO-DEPTO
+000093            END-IF.
+000094            IF DB2-DEPTOFUN NOT = WK-DEPTO-ANTERIOR
+000095                PERFORM 402-IMPRIME-SUBTOTAL
+000096                MOVE DB2-DEPTOFUN TO WK-DEPTO-ANTERIOR
+000097            END-IF.
+000098            PERFORM 403-IMPRIME-DETALHE.
+000099            ADD DB2-SALARIOFUN TO WK-SUBTOTAL-DEPTO.
+000100            ADD DB2-SALARIOFUN TO WK-TOTAL-GERAL.
+000101            PERFORM 301-LER-FOLHATEMP.
+000102       *******************************************************
+000103        300-LER-FOLHATEMP SECTION.
+000104        301-LER-FOLHATEMP.
+000105            MOVE SPACES TO DB2-NOMEFUN-TEXT.
+000106            MOVE SPACES TO DB2-EMAILFUN-TEXT.
+000107            EXEC SQL
+000108                FETCH FOLHATEMP
+000109                  INTO :DB2-CODFUN,
+000110                       :DB2-NOMEFUN,
+000111                       :DB2-SALARIOFUN,
+000112                       :DB2-DEPTOFUN,
+000113                       :DB2-ADMISSFUN,
+000114                       :DB2-NASCFUN,
+000115                       :DB2-IDADEFUN,
+000116                       :DB2-STATUSFUN,
+000117                       :DB2-DT-EXCLUSAO,
+000118                       :DB2-DT-DEMISSAOFUN,
+000119                       :DB2-EMAILFUN INDICATOR :WK-INDICATOR-EMAIL,
+000120                       :DB2-TS-ULT-ALTERACAO
+000121            END-EXEC.
+000122            IF WK-INDICATOR-EMAIL = -1
+000123                MOVE '-------------------' TO DB2-EMAILFUN
+000124            END-IF.
+000125            EVALUATE SQLCODE
+000126                WHEN 0
+000127                    CONTINUE
+000128                WHEN 100
+000129                    PERFORM 402-IMPRIME-SUBTOTAL
+000130                    PERFORM 404-IMPRIME-TOTAL-GERAL
+000131                WHEN OTHER
+000132                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000133                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000134                            ' NO COMANDO FETCH'
+000135                    MOVE 12 TO RETURN-CODE
+000136                    STOP RUN
+000137            END-EVALUATE.
+000138       *******************************************************
+000139        400-IMPRESSAO SECTION.
+000140        401-IMPRIME-CABECALHO.
+000141            ADD 1 TO WK-PAGINA.
+000142            MOVE WK-PAGINA TO WK-PAGINA-EDIT.
+000143            MOVE ZEROS TO WK-LINHAS-PAGINA.
+000144            MOVE SPACES TO RELFOLHA-REC.
+000145            STRING 'EAD719 - RELATORIO DE FOLHA DE PAGAMENTO'
+000146                DELIMITED BY SIZE INTO RELFOLHA-REC
+000147            END-STRING.
+000148            WRITE RELFOLHA-REC.
+000149            MOVE SPACES TO RELFOLHA-REC.
+000150            STRING 'DATA: ' WK-DATA-EDIT
+000151                '          PAGINA: ' WK-PAGINA-EDIT
+000152                DELIMITED BY SIZE INTO RELFOLHA-REC
+000153            END-STRING.
+000154            WRITE RELFOLHA-REC.
+000155            MOVE SPACES TO RELFOLHA-REC.
+000156            STRING 'DEPTO  CODIGO  NOME'
+000157                '                            SALARIO'
+000158                DELIMITED BY SIZE INTO RELFOLHA-REC
+000159            END-STRING.
+000160            WRITE RELFOLHA-REC.
+000161       *
+000162        402-IMPRIME-SUBTOTAL.
+000163            IF WK-SUBTOTAL-DEPTO NOT = ZEROS OR WK-PRIMEIRO-DEPTO = 'N'
+000164                MOVE WK-SUBTOTAL-DEPTO TO WK-SUBTOTAL-EDIT
+000165                MOVE SPACES TO RELFOLHA-REC
+000166                STRING '       SUBTOTAL DEPTO ' WK-DEPTO-ANTERIOR
+000167                    ' ................ ' WK-SUBTOTAL-EDIT
+000168                    DELIMITED BY SIZE INTO RELFOLHA-REC
+000169                END-STRING
+000170                WRITE RELFOLHA-REC
+000171                MOVE ZEROS TO WK-SUBTOTAL-DEPTO
+000172            END-IF.
+000173       *
+000174        403-IMPRIME-DETALHE.
+000175            MOVE DB2-SALARIOFUN TO WK-SALARIO-EDIT.
+000176            MOVE SPACES TO RELFOLHA-REC.
+000177            STRING DB2-DEPTOFUN ' ' DB2-CODFUN ' '
+000178                DB2-NOMEFUN-TEXT(1:28) ' ' WK-SALARIO-EDIT
+000179                DELIMITED BY SIZE INTO RELFOLHA-REC
+000180            END-STRING.
+000181            WRITE RELFOLHA-REC.
+000182            ADD 1 TO WK-LINHAS-PAGINA.
+000183            IF WK-LINHAS-PAGINA >= 50
+000184                PERFORM 401-IMPRIME-CABECALHO
+000185            END-IF.
+000186       *
+000187        404-IMPRIME-TOTAL-GERAL.
+000188            MOVE WK-TOTAL-GERAL TO WK-TOTAL-GERAL-EDIT.
+000189            MOVE SPACES TO RELFOLHA-REC.
+000190            WRITE RELFOLHA-REC.
+000191            MOVE SPACES TO RELFOLHA-REC.
+000192            STRING 'TOTAL GERAL DA FOLHA ..................... '
+000193                WK-TOTAL-GERAL-EDIT
+000194                DELIMITED BY SIZE INTO RELFOLHA-REC
+000195            END-STRING.
+000196            WRITE RELFOLHA-REC.
+000197       *******************************************************
+000198        900-FINALIZAR SECTION.
+000199        901-FINALIZAR.
+000200            EXEC SQL
+000201                CLOSE FOLHATEMP
+000202            END-EXEC.
+000203            CLOSE RELFOLHA-FILE.
