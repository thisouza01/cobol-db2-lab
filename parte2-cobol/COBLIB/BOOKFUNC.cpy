@@ -0,0 +1,20 @@
+000001       *****************************************************
+000002       *  BOOKFUNC - LAYOUT DA TABELA EAD719.FUNCIONARIOS  *
+000003       *****************************************************
+000004        01  REG-FUNCIONARIOS.
+000005            05  DB2-CODFUN              PIC X(04).
+000006            05  DB2-NOMEFUN.
+000007                49  DB2-NOMEFUN-LEN     PIC S9(4) COMP.
+000008                49  DB2-NOMEFUN-TEXT    PIC X(30).
+000009            05  DB2-SALARIOFUN          PIC S9(6)V99 COMP-3.
+000010            05  DB2-DEPTOFUN            PIC X(03).
+000011            05  DB2-ADMISSFUN           PIC X(10).
+000012            05  DB2-NASCFUN             PIC X(10).
+000013            05  DB2-IDADEFUN            PIC 99.
+000014            05  DB2-STATUSFUN           PIC X(01).
+000015            05  DB2-DT-EXCLUSAO         PIC X(10).
+000016            05  DB2-DT-DEMISSAOFUN      PIC X(10).
+000017            05  DB2-EMAILFUN.
+000018                49  DB2-EMAILFUN-LEN    PIC S9(4) COMP.
+000019                49  DB2-EMAILFUN-TEXT   PIC X(30).
+000020            05  DB2-TS-ULT-ALTERACAO    PIC X(26).
