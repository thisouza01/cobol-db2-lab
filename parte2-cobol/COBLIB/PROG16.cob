@@ -21,10 +21,18 @@
 000021            EXEC SQL                                                    
 000022                INCLUDE SQLCA                                           
 000023            END-EXEC.                                                   
-000024        77  WK-SALARIO-EDIT        PIC ZZZ.ZZ9,99 VALUE ZEROS.           
-000025        77  WK-SQLCODE-EDIT        PIC -999       VALUE ZEROS.           
-000026        77  WK-ACCEPT-CODFUN       PIC X(04)      VALUE SPACES.          
-000027       *                                                                 
+000024        77  WK-SALARIO-EDIT        PIC ZZZ.ZZ9,99 VALUE ZEROS.
+000025        77  WK-SQLCODE-EDIT        PIC -999       VALUE ZEROS.
+000026        77  WK-ACCEPT-CODFUN       PIC X(04)      VALUE SPACES.
+000026        77  WK-IDADE-CALCULADA     PIC 99         VALUE ZEROS.
+000026        01  WK-DATA-ATUAL.
+000026            05  WK-ANO-ATUAL       PIC 9(04).
+000026            05  WK-MES-ATUAL       PIC 9(02).
+000026            05  WK-DIA-ATUAL       PIC 9(02).
+000026        77  WK-ANO-NASC            PIC 9(04)      VALUE ZEROS.
+000026        77  WK-MES-NASC            PIC 9(02)      VALUE ZEROS.
+000026        77  WK-DIA-NASC            PIC 9(02)      VALUE ZEROS.
+000027       *
 000028        PROCEDURE DIVISION.                                              
 000029        000-PRINCIPAL SECTION.                                           
 000030        001-PRINCIPAL.                                                   
@@ -41,24 +49,41 @@
 000041            PERFORM 301-LER-FUNCIONARIOS.                                
 000042       *******************************************************           
 000043        200-PROCESSAR SECTION.                                           
-000044        201-PROCESSAR.                                                   
-000045            DISPLAY 'CODIGO      : ' DB2-CODFUN.                         
-000046            DISPLAY 'NOME        : ' DB2-NOMEFUN-TEXT.                   
-000047            MOVE DB2-SALARIOFUN TO WK-SALARIO-EDIT.                      
-000048            DISPLAY 'SALARIO     : ' WK-SALARIO-EDIT.                    
-000049            DISPLAY 'DEPARTAMENTO: ' DB2-DEPTOFUN.                       
-000050            DISPLAY 'ADMISSSAO   : ' DB2-ADMISSAOFUN.                    
-000051            DISPLAY 'IDADE       : ' DB2-IDADEFUN.                       
-000052            DISPLAY 'EMAIL       : ' DB2-EMAILFUN-TEXT.                  
-000053       *******************************************************           
-000054        300-LER-FUNCIONARIOS SECTION.                                    
+000044        201-PROCESSAR.
+000045            DISPLAY 'CODIGO      : ' DB2-CODFUN.
+000046            DISPLAY 'NOME        : ' DB2-NOMEFUN-TEXT.
+000047            MOVE DB2-SALARIOFUN TO WK-SALARIO-EDIT.
+000048            DISPLAY 'SALARIO     : ' WK-SALARIO-EDIT.
+000049            DISPLAY 'DEPARTAMENTO: ' DB2-DEPTOFUN.
+000050            DISPLAY 'ADMISSSAO   : ' DB2-ADMISSFUN.
+000050            DISPLAY 'NASCIMENTO  : ' DB2-NASCFUN.
+000050            PERFORM 251-CALCULA-IDADE.
+000051            DISPLAY 'IDADE       : ' DB2-IDADEFUN.
+000052            DISPLAY 'EMAIL       : ' DB2-EMAILFUN-TEXT.
+000052       *******************************************************
+000052        250-CALCULA-IDADE SECTION.
+000052        251-CALCULA-IDADE.
+000052            MOVE FUNCTION CURRENT-DATE(1:8) TO WK-DATA-ATUAL.
+000052            MOVE DB2-NASCFUN(1:4) TO WK-ANO-NASC.
+000052            MOVE DB2-NASCFUN(6:2) TO WK-MES-NASC.
+000052            MOVE DB2-NASCFUN(9:2) TO WK-DIA-NASC.
+000052            COMPUTE WK-IDADE-CALCULADA = WK-ANO-ATUAL - WK-ANO-NASC.
+000052            IF WK-MES-ATUAL < WK-MES-NASC
+000052               OR (WK-MES-ATUAL = WK-MES-NASC AND
+000052                   WK-DIA-ATUAL < WK-DIA-NASC)
+000052               SUBTRACT 1 FROM WK-IDADE-CALCULADA
+000052            END-IF.
+000052            MOVE WK-IDADE-CALCULADA TO DB2-IDADEFUN.
+000053       *******************************************************
+000054        300-LER-FUNCIONARIOS SECTION.                                  
 000055        301-LER-FUNCIONARIOS.                                           
 000056            MOVE WK-ACCEPT-CODFUN TO DB2-CODFUN                         
 000057            EXEC SQL                                                    
 000058                SELECT *                                                
 000059                    INTO :REG-FUNCIONARIOS                              
 000060                    FROM EAD719.FUNCIONARIOS                            
-000061                    WHERE CODFUN = :DB2-CODFUN                          
+000061                    WHERE CODFUN = :DB2-CODFUN
+000061                      AND STATUSFUN = 'A'
 000062            END-EXEC.                                                   
 000063            EVALUATE SQLCODE                                            
 000064                WHEN 0                                                  
