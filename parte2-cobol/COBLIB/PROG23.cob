@@ -0,0 +1,185 @@
+000001        IDENTIFICATION DIVISION.
+000002        PROGRAM-ID.    EAD71923.
+000003        AUTHOR.        THIAGO.
+000004       *********************************************************
+000005       * REAJUSTE SALARIAL EM LOTE POR DEPARTAMENTO (BATCH)      *
+000006       *********************************************************
+000007       *
+000008        ENVIRONMENT DIVISION.
+000009        CONFIGURATION SECTION.
+000010        SPECIAL-NAMES.
+000011            DECIMAL-POINT IS COMMA.
+000012        INPUT-OUTPUT SECTION.
+000013        FILE-CONTROL.
+000014       *
+000015        DATA DIVISION.
+000016        WORKING-STORAGE SECTION.
+000017            EXEC SQL
+000018                INCLUDE BOOKFUNC
+000019            END-EXEC.
+000020            EXEC SQL
+000021                INCLUDE SQLCA
+000022            END-EXEC.
+000023        01  WK-REAJUSTE-ACCEPT.
+000024            05  WK-DEPTOFUN-REAJUSTE   PIC X(03)       VALUE SPACES.
+000025            05  WK-TIPO-REAJUSTE       PIC X(01)       VALUE SPACES.
+000026            05  WK-VALOR-REAJUSTE      PIC 9(06)V99    VALUE ZEROS.
+000027            EXEC SQL
+000028                DECLARE REAJUSTETEMP CURSOR WITH HOLD FOR
+000029                    SELECT CODFUN, SALARIOFUN, TS-ULT-ALTERACAO
+000030                        FROM EAD719.FUNCIONARIOS
+000031                    WHERE DEPTOFUN = :WK-DEPTOFUN-REAJUSTE
+000032                      AND STATUSFUN = 'A'
+000033                    ORDER BY CODFUN
+000034            END-EXEC.
+000035        77  WK-CODFUN-CURSOR           PIC X(04)       VALUE SPACES.
+000036        77  WK-SALARIO-ANTIGO          PIC S9(6)V99 COMP-3 VALUE ZEROS.
+000037        77  WK-SALARIO-NOVO            PIC S9(6)V99 COMP-3 VALUE ZEROS.
+000038        77  WK-TS-ANTIGO-REAJUSTE      PIC X(26)       VALUE SPACES.
+000039        77  WK-QTD-EXISTE-CONCORR      PIC 9(01)       VALUE ZEROS.
+000040        77  WK-INTERVALO-COMMIT        PIC 9(04)       VALUE 0100.
+000041        77  WK-CONTADOR-CHECKPOINT     PIC 9(04)       VALUE ZEROS.
+000042        77  WK-SQLCODE-EDIT            PIC -999        VALUE ZEROS.
+000043        77  WK-QTD-REAJUSTADOS         PIC 9(05)       VALUE ZEROS.
+000044        77  WK-QTD-REAJUSTE-REJ        PIC 9(05)       VALUE ZEROS.
+000045        77  WK-RESUMO-EDIT             PIC ZZZZ9       VALUE ZEROS.
+000046        77  WK-FOLHA-DELTA             PIC S9(9)V99 COMP-3 VALUE ZEROS.
+000047        77  WK-FOLHA-DELTA-EDIT        PIC -(9)9,99    VALUE ZEROS.
+000048       *
+000049        PROCEDURE DIVISION.
+000050        000-PRINCIPAL SECTION.
+000051        001-PRINCIPAL.
+000052            PERFORM 101-INICIAR.
+000053            PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+000054            PERFORM 901-FINALIZAR.
+000055            STOP RUN.
+000056       *******************************************************
+000057        100-INICIAR SECTION.
+000058        101-INICIAR.
+000059            ACCEPT WK-REAJUSTE-ACCEPT.
+000060            EXEC SQL
+000061                OPEN REAJUSTETEMP
+000062            END-EXEC.
+000063            EVALUATE SQLCODE
+000064                WHEN 0
+000065                    PERFORM 301-LER-REAJUSTETEMP
+000066                WHEN 100
+000067                    DISPLAY 'NENHUM FUNCIONARIO ATIVO NO DEPARTAMENTO '
+000068                            WK-DEPTOFUN-REAJUSTE
+000069                WHEN OTHER
+000070                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000071                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000072                            ' NO COMANDO OPEN CURSOR'
+000073                    MOVE 12 TO RETURN-CODE
+000074                    STOP RUN
+000075            END-EVALUATE.
+000076       *******************************************************
+000077        200-PROCESSAR SECTION.
+000078        201-PROCESSAR.
+000079            PERFORM 250-CALCULA-NOVO-SALARIO.
+000080            EXEC SQL
+000081                UPDATE EAD719.FUNCIONARIOS
+000082                    SET SALARIOFUN = :WK-SALARIO-NOVO,
+000083                        TS-ULT-ALTERACAO = CURRENT TIMESTAMP
+000084                    WHERE CODFUN = :WK-CODFUN-CURSOR
+000085                      AND STATUSFUN = 'A'
+000086                      AND TS-ULT-ALTERACAO = :WK-TS-ANTIGO-REAJUSTE
+000087            END-EXEC.
+000088            EVALUATE SQLCODE
+000089                WHEN 0
+000090                    ADD 1 TO WK-QTD-REAJUSTADOS
+000091                    ADD WK-SALARIO-NOVO TO WK-FOLHA-DELTA
+000092                    SUBTRACT WK-SALARIO-ANTIGO FROM WK-FOLHA-DELTA
+000093                    ADD 1 TO WK-CONTADOR-CHECKPOINT
+000094                    IF WK-CONTADOR-CHECKPOINT >= WK-INTERVALO-COMMIT
+000095                        PERFORM 501-CHECKPOINT
+000096                    END-IF
+000097                WHEN 100
+000098                    PERFORM 260-VERIFICA-CONCORRENCIA
+000099                    ADD 1 TO WK-QTD-REAJUSTE-REJ
+000100                WHEN OTHER
+000101                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000102                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000103                            ' NO COMANDO UPDATE DE REAJUSTE'
+000104                    MOVE 12 TO RETURN-CODE
+000105                    STOP RUN
+000106            END-EVALUATE.
+000107            PERFORM 301-LER-REAJUSTETEMP.
+000108       *******************************************************
+000109        250-CALCULA-NOVO-SALARIO SECTION.
+000110        251-CALCULA-NOVO-SALARIO.
+000111            EVALUATE WK-TIPO-REAJUSTE
+000112                WHEN 'P'
+000113                    COMPUTE WK-SALARIO-NOVO ROUNDED =
+000114                        WK-SALARIO-ANTIGO +
+000115                        (WK-SALARIO-ANTIGO * WK-VALOR-REAJUSTE / 100)
+000116                WHEN 'V'
+000117                    COMPUTE WK-SALARIO-NOVO =
+000118                        WK-SALARIO-ANTIGO + WK-VALOR-REAJUSTE
+000119                WHEN OTHER
+000120                    MOVE WK-SALARIO-ANTIGO TO WK-SALARIO-NOVO
+000121            END-EVALUATE.
+000122       *******************************************************
+000123        260-VERIFICA-CONCORRENCIA SECTION.
+000124        261-VERIFICA-CONCORRENCIA.
+000125            EXEC SQL
+000126                SELECT COUNT(*) INTO :WK-QTD-EXISTE-CONCORR
+000127                    FROM EAD719.FUNCIONARIOS
+000128                    WHERE CODFUN = :WK-CODFUN-CURSOR
+000129                      AND STATUSFUN = 'A'
+000130            END-EXEC.
+000131            IF WK-QTD-EXISTE-CONCORR = 0
+000132                DISPLAY 'FUNCIONARIO ' WK-CODFUN-CURSOR
+000133                        ' NAO EXISTE!'
+000134            ELSE
+000135                DISPLAY 'FUNCIONARIO ' WK-CODFUN-CURSOR
+000136                        ' FOI ALTERADO POR OUTRO USUARIO!'
+000137            END-IF.
+000138       *******************************************************
+000139        300-LER-REAJUSTETEMP SECTION.
+000140        301-LER-REAJUSTETEMP.
+000141            EXEC SQL
+000142                FETCH REAJUSTETEMP
+000143                  INTO :WK-CODFUN-CURSOR,
+000144                       :WK-SALARIO-ANTIGO,
+000145                       :WK-TS-ANTIGO-REAJUSTE
+000146            END-EXEC.
+000147            EVALUATE SQLCODE
+000148                WHEN 0
+000149                    CONTINUE
+000150                WHEN 100
+000151                    CONTINUE
+000152                WHEN OTHER
+000153                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000154                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000155                            ' NO COMANDO FETCH'
+000156                    MOVE 12 TO RETURN-CODE
+000157                    STOP RUN
+000158            END-EVALUATE.
+000159       *******************************************************
+000160        500-CHECKPOINT SECTION.
+000161        501-CHECKPOINT.
+000162            EXEC SQL
+000163                COMMIT
+000164            END-EXEC.
+000165            MOVE ZEROS TO WK-CONTADOR-CHECKPOINT.
+000166       *******************************************************
+000167        900-FINALIZAR SECTION.
+000168        901-FINALIZAR.
+000169            EXEC SQL
+000170                CLOSE REAJUSTETEMP
+000171            END-EXEC.
+000172            EXEC SQL
+000173                COMMIT
+000174            END-EXEC.
+000175            DISPLAY '*********************************************'.
+000176            DISPLAY '*   RESUMO DO REAJUSTE SALARIAL EAD71923   *'.
+000177            DISPLAY '*********************************************'.
+000178            DISPLAY 'DEPARTAMENTO          : ' WK-DEPTOFUN-REAJUSTE.
+000179            MOVE WK-QTD-REAJUSTADOS TO WK-RESUMO-EDIT.
+000180            DISPLAY 'FUNCIONARIOS REAJUSTADOS : ' WK-RESUMO-EDIT.
+000181            MOVE WK-QTD-REAJUSTE-REJ TO WK-RESUMO-EDIT.
+000182            DISPLAY 'REJEITADOS               : ' WK-RESUMO-EDIT.
+000183            MOVE WK-FOLHA-DELTA TO WK-FOLHA-DELTA-EDIT.
+000184            DISPLAY 'VARIACAO NA FOLHA        : ' WK-FOLHA-DELTA-EDIT.
+000185            DISPLAY '*********************************************'.
