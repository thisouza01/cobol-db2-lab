@@ -0,0 +1,9 @@
+000001       *****************************************************
+000002       *  BOOKHIST - LAYOUT DA TABELA EAD719.FUNCIONARIOS_HIST *
+000003       *****************************************************
+000004        01  REG-FUNCIONARIOS-HIST.
+000005            05  HIST-CODFUN             PIC X(04).
+000006            05  HIST-CAMPO              PIC X(15).
+000007            05  HIST-VALOR-ANTIGO       PIC X(30).
+000008            05  HIST-VALOR-NOVO         PIC X(30).
+000009            05  HIST-DATA-HORA          PIC X(21).
