@@ -0,0 +1,140 @@
+000001        IDENTIFICATION DIVISION.
+000002        PROGRAM-ID.    EAD71922.
+000003        AUTHOR.        THIAGO.
+000004       *********************************************************
+000005       * DESCARGA EM LOTE: EAD719.FUNCIONARIOS -> ARQUIVO SEQ.  *
+000006       *********************************************************
+000007       *
+000008        ENVIRONMENT DIVISION.
+000009        CONFIGURATION SECTION.
+000010        SPECIAL-NAMES.
+000011            DECIMAL-POINT IS COMMA.
+000012        INPUT-OUTPUT SECTION.
+000013        FILE-CONTROL.
+000014            SELECT DESCARGA-FILE ASSIGN TO SYSUT2
+000015                ORGANIZATION IS SEQUENTIAL.
+000016       *
+000017        DATA DIVISION.
+000018        FILE SECTION.
+000019        FD  DESCARGA-FILE
+000020            RECORDING MODE IS F.
+000021        01  DESCARGA-REC                PIC X(80).
+000022        WORKING-STORAGE SECTION.
+000023            EXEC SQL
+000024                INCLUDE BOOKFUNC
+000025            END-EXEC.
+000026            EXEC SQL
+000027                INCLUDE SQLCA
+000028            END-EXEC.
+000029            EXEC SQL
+000030                DECLARE FUNCTEMP CURSOR FOR
+000031                    SELECT * FROM EAD719.FUNCIONARIOS
+000032                    WHERE STATUSFUN = 'A'
+000033                    ORDER BY CODFUN
+000034            END-EXEC.
+000035        77  WK-INDICATOR-EMAIL      PIC S9(04) COMP VALUE ZEROS.
+000036        77  WK-SQLCODE-EDIT         PIC -999        VALUE ZEROS.
+000037        77  WK-RESUMO-EDIT          PIC ZZZZ9       VALUE ZEROS.
+000038        77  WK-QTD-DESCARGA         PIC 9(05)       VALUE ZEROS.
+000039        01  WK-CARGA-REC.
+000040            05 WK-CODFUN-CARGA        PIC X(4)        VALUE SPACES.
+000041            05 WK-NOMEFUN-CARGA       PIC X(30)       VALUE SPACES.
+000042            05 WK-SALARIOFUN-CARGA    PIC 9(6)V99     VALUE ZEROS.
+000043            05 WK-DEPTOFUN-CARGA      PIC X(3)        VALUE SPACES.
+000044            05 WK-ADMISSFUN-CARGA     PIC X(10)       VALUE SPACES.
+000045            05 WK-NASCFUN-CARGA       PIC X(10)       VALUE SPACES.
+000046        77  WK-EMAILFUN-CARGA         PIC X(30)       VALUE SPACES.
+000047       *
+000048        PROCEDURE DIVISION.
+000049        000-PRINCIPAL SECTION.
+000050        001-PRINCIPAL.
+000051            PERFORM 101-INICIAR.
+000052            PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+000053            PERFORM 901-FINALIZAR.
+000054            STOP RUN.
+000055       *******************************************************
+000056        100-INICIAR SECTION.
+000057        101-INICIAR.
+000058            OPEN OUTPUT DESCARGA-FILE.
+000059            EXEC SQL
+000060                OPEN FUNCTEMP
+000061            END-EXEC.
+000062            EVALUATE SQLCODE
+000063                WHEN 0
+000064                    PERFORM 301-LER-FUNCIONARIOS
+000065                WHEN 100
+000066                    DISPLAY 'NENHUM FUNCIONARIO ATIVO ENCONTRADO'
+000067                            '.'
+000068                WHEN OTHER
+000069                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000070                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000071                            ' NO COMANDO OPEN CURSOR'
+000072                    MOVE 12 TO RETURN-CODE
+000073                    STOP RUN
+000074            END-EVALUATE.
+000075       *******************************************************
+000076        200-PROCESSAR SECTION.
+000077        201-PROCESSAR.
+000078            MOVE DB2-CODFUN      TO WK-CODFUN-CARGA.
+000079            MOVE DB2-NOMEFUN-TEXT TO WK-NOMEFUN-CARGA.
+000080            MOVE DB2-SALARIOFUN  TO WK-SALARIOFUN-CARGA.
+000081            MOVE DB2-DEPTOFUN    TO WK-DEPTOFUN-CARGA.
+000082            MOVE DB2-ADMISSFUN   TO WK-ADMISSFUN-CARGA.
+000083            MOVE DB2-NASCFUN     TO WK-NASCFUN-CARGA.
+000084            MOVE DB2-EMAILFUN-TEXT TO WK-EMAILFUN-CARGA.
+000085            MOVE SPACES TO DESCARGA-REC.
+000086            MOVE WK-CARGA-REC TO DESCARGA-REC.
+000087            WRITE DESCARGA-REC.
+000088            MOVE SPACES TO DESCARGA-REC.
+000089            MOVE WK-EMAILFUN-CARGA TO DESCARGA-REC.
+000090            WRITE DESCARGA-REC.
+000091            ADD 1 TO WK-QTD-DESCARGA.
+000092            PERFORM 301-LER-FUNCIONARIOS.
+000093       *******************************************************
+000094        300-LER-FUNCIONARIOS SECTION.
+000095        301-LER-FUNCIONARIOS.
+000096            MOVE SPACES TO DB2-NOMEFUN-TEXT.
+000097            MOVE SPACES TO DB2-EMAILFUN-TEXT.
+000098            EXEC SQL
+000099                FETCH FUNCTEMP
+000100                  INTO :DB2-CODFUN,
+000101                       :DB2-NOMEFUN,
+000102                       :DB2-SALARIOFUN,
+000103                       :DB2-DEPTOFUN,
+000104                       :DB2-ADMISSFUN,
+000105                       :DB2-NASCFUN,
+000106                       :DB2-IDADEFUN,
+000107                       :DB2-STATUSFUN,
+000108                       :DB2-DT-EXCLUSAO,
+000109                       :DB2-DT-DEMISSAOFUN,
+000110                       :DB2-EMAILFUN INDICATOR :WK-INDICATOR-EMAIL,
+000111                       :DB2-TS-ULT-ALTERACAO
+000112            END-EXEC.
+000113            IF WK-INDICATOR-EMAIL = -1
+000114                MOVE SPACES TO DB2-EMAILFUN
+000115            END-IF.
+000116            EVALUATE SQLCODE
+000117                WHEN 0
+000118                    CONTINUE
+000119                WHEN 100
+000120                    CONTINUE
+000121                WHEN OTHER
+000122                    MOVE SQLCODE TO WK-SQLCODE-EDIT
+000123                    DISPLAY 'ERRO: ' WK-SQLCODE-EDIT
+000124                            ' NO COMANDO FETCH'
+000125                    MOVE 12 TO RETURN-CODE
+000126                    STOP RUN
+000127            END-EVALUATE.
+000128       *******************************************************
+000129        900-FINALIZAR SECTION.
+000130        901-FINALIZAR.
+000131            EXEC SQL
+000132                CLOSE FUNCTEMP
+000133            END-EXEC.
+000134            CLOSE DESCARGA-FILE.
+000135            MOVE WK-QTD-DESCARGA TO WK-RESUMO-EDIT.
+000136            DISPLAY '*********************************************'.
+000137            DISPLAY '*   RESUMO DA DESCARGA EM LOTE EAD71922    *'.
+000138            DISPLAY '*********************************************'.
+000139            DISPLAY 'REGISTROS DESCARREGADOS : ' WK-RESUMO-EDIT.
+000140            DISPLAY '*********************************************'.
